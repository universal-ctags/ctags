@@ -11,18 +11,35 @@
        INPUT-OUTPUT SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        FILE-CONTROL.
-           SELECT FPRINTER ASSIGN to "./printer.dat"
+      *    PA-FILENAME LETS EACH CALLER POINT AT ITS OWN SPOOL FILE
+      *    INSTEAD OF EVERYONE SHARING "./printer.dat"; FILE STATUS IS
+      *    REPORTED BACK THROUGH PA-STATUS SO AN OPEN FAILURE DOESN'T
+      *    JUST ABEND THE CALLER
+           SELECT FPRINTER ASSIGN TO DYNAMIC WS-FILENAME
            ORGANIZATION LINE SEQUENTIAL
-       ACCESS SEQUENTIAL.
+           ACCESS SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS.
       **
        DATA DIVISION.
       **************************************
        FILE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        FD FPRINTER.
-       01 ENREG-PRINTER PIC X(80).
+       01 ENREG-PRINTER.
+      *    LINE-SEQUENCE PREFIX FOR AUDIT PURPOSES -- LETS TWO
+      *    INTERLEAVED RUNS BE TOLD APART IN THE SAME printer.dat
+           02 EP-SEQ            PIC 9(06).
+           02 EP-TEXT           PIC X(80).
       **
        WORKING-STORAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 WS-FILENAME           PIC X(40) VALUE "./printer.dat".
+       01 WS-FSTATUS            PIC X(02).
+       01 WS-LINE-SEQ           PIC 9(06) VALUE ZERO.
+       01 WS-LINES-ON-PAGE      PIC 9(04) VALUE ZERO.
+       01 WS-PAGE-COUNT         PIC 9(04) VALUE ZERO.
+       01 WS-LINE-CONTENT       PIC X(80).
+       01 WS-COPY-IDX           PIC 99.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -30,50 +47,267 @@
            02 PA-RESET         PIC X       .
            02 PA-BUFFER        PIC X(80)   .
            02 PA-WHEN          PIC X(6)    .
-           02 PA-WHAT          PIC X(5)    .
+           02 PA-WHAT          PIC X(6)    .
            02 PA-HOWMANY       PIC 99      .
+      *    LINES PER PAGE -- DRIVES REAL PAGINATION INSTEAD OF A SINGLE
+      *    DECORATIVE BORDER WHENEVER A CALLER ASKS FOR ONE
+           02 PA-PAGE-LINES    PIC 99      .
+      *    HOW MANY TIMES TO WRITE PA-BUFFER IN A ROW (MAILING LABELS)
+           02 PA-COPIES        PIC 99      .
+      *    FILE STATUS OF THE LAST OPEN, REPORTED BACK TO THE CALLER
+           02 PA-STATUS        PIC X(02)   .
+      *    TARGET SPOOL FILE -- BLANK MEANS "./printer.dat" AS BEFORE
+           02 PA-FILENAME      PIC X(40)   .
+      *    "Y" FORCES A CLOSE/REOPEN (FLUSH) WITH NO BUFFER WRITTEN
+           02 PA-FLUSH         PIC X       .
+      *    RUNNING PAGE COUNT, RETURNED TO THE CALLER
+           02 PA-PAGE-COUNT    PIC 9(04)   .
        PROCEDURE DIVISION
             USING
                 RECEIVED-PARAM.
       **************************************
        MAIN-PRINTER.
+           IF  PA-FILENAME NOT = SPACES AND PA-FILENAME NOT = LOW-VALUE
+               MOVE PA-FILENAME TO WS-FILENAME
+           END-IF.
+
            IF(PA-RESET = "O")
                OPEN OUTPUT FPRINTER
+               MOVE ZERO TO WS-PAGE-COUNT
+               MOVE ZERO TO WS-LINES-ON-PAGE
+               MOVE ZERO TO WS-LINE-SEQ
            ELSE
                OPEN EXTEND FPRINTER
-               IF(PA-WHEN = "AFTER")
-                   IF(PA-WHAT = "PAGE")
-                       MOVE '>------------------------------------------'
-      -'------------------------------------<' TO ENREG-PRINTER
-                       WRITE ENREG-PRINTER
-                   ELSE
-                       SUBTRACT 1 FROM PA-HOWMANY
-                       PERFORM PA-HOWMANY TIMES
-                           MOVE SPACES TO ENREG-PRINTER
-                           WRITE ENREG-PRINTER
-                       END-PERFORM
-                    END-IF
-                END-IF
-                WRITE ENREG-PRINTER FROM PA-BUFFER
-                IF(PA-WHEN = "BEFORE")
-                   IF(PA-WHAT = "PAGE")
-                       MOVE '>------------------------------------------'
-      -'------------------------------------<' TO ENREG-PRINTER
-                       WRITE ENREG-PRINTER
+           END-IF.
+           MOVE WS-FSTATUS TO PA-STATUS.
+
+           IF  WS-FSTATUS NOT = "00"
+               DISPLAY "*** VIRTUAL-PRINTER: OPEN FAILED, STATUS "
+                       WS-FSTATUS " ***"
+           ELSE
+               IF(PA-RESET NOT = "O")
+                   IF(PA-FLUSH = "Y")
+                       CONTINUE
                    ELSE
-                       SUBTRACT 1 FROM PA-HOWMANY
-                       PERFORM PA-HOWMANY TIMES
-                           MOVE SPACES TO ENREG-PRINTER
-                           WRITE ENREG-PRINTER
-                       END-PERFORM
+                       IF(PA-WHEN = "AFTER")
+                           PERFORM SPACING-OR-PAGE
+                       END-IF
+                       PERFORM PRINT-COPIES
+                       IF(PA-WHEN = "BEFORE")
+                           PERFORM SPACING-OR-PAGE
+                       END-IF
+                       PERFORM CHECK-AUTO-PAGE-BREAK
                    END-IF
                END-IF
-           END-IF
-           CLOSE FPRINTER
-           MOVE "N"        TO PA-RESET
-           MOVE SPACES     TO PA-BUFFER
-           MOVE "AFTER"    TO PA-WHEN
-           MOVE "LINES"    TO PA-WHAT
-           MOVE 1          TO PA-HOWMANY
+               CLOSE FPRINTER
+           END-IF.
+
+           MOVE "N"        TO PA-RESET.
+           MOVE SPACES     TO PA-BUFFER.
+           MOVE "AFTER"    TO PA-WHEN.
+           MOVE "LINES"    TO PA-WHAT.
+           MOVE 1          TO PA-HOWMANY.
+           MOVE WS-PAGE-COUNT TO PA-PAGE-COUNT.
            EXIT PROGRAM.
+      **************************************
+       SPACING-OR-PAGE.
+      **************************************
+           IF(PA-WHAT = "PAGE")
+               PERFORM WRITE-PAGE-BREAK
+           ELSE
+               SUBTRACT 1 FROM PA-HOWMANY
+               IF  PA-HOWMANY > 0
+                   PERFORM PA-HOWMANY TIMES
+                       MOVE SPACES TO WS-LINE-CONTENT
+                       PERFORM WRITE-LINE
+                   END-PERFORM
+               END-IF
+           END-IF.
+      **************************************
+       WRITE-PAGE-BREAK.
+      **************************************
+           MOVE '>------------------------------------------------------
+      -'------------------------<' TO WS-LINE-CONTENT.
+           PERFORM WRITE-LINE.
+           ADD  1    TO   WS-PAGE-COUNT.
+           MOVE ZERO TO   WS-LINES-ON-PAGE.
+      **************************************
+       PRINT-COPIES.
+      **************************************
+           MOVE PA-BUFFER  TO   WS-LINE-CONTENT.
+           MOVE PA-COPIES  TO   WS-COPY-IDX.
+           IF  WS-COPY-IDX < 1
+               MOVE 1      TO   WS-COPY-IDX
+           END-IF.
+           PERFORM WS-COPY-IDX TIMES
+               PERFORM WRITE-LINE
+               ADD  1   TO   WS-LINES-ON-PAGE
+           END-PERFORM.
+      **************************************
+       CHECK-AUTO-PAGE-BREAK.
+      **************************************
+           IF  PA-PAGE-LINES > 0 AND WS-LINES-ON-PAGE >= PA-PAGE-LINES
+               PERFORM WRITE-PAGE-BREAK
+           END-IF.
+      **************************************
+       WRITE-LINE.
+      **************************************
+           ADD  1                TO   WS-LINE-SEQ.
+           MOVE WS-LINE-SEQ      TO   EP-SEQ.
+           MOVE WS-LINE-CONTENT  TO   EP-TEXT.
+           WRITE ENREG-PRINTER.
        END PROGRAM VIRTUAL-PRINTER.
+
+      *******************************************************************
+      ** Second virtual printer subprogram -- its own spool file and
+      ** page counter, plus a double-spacing / condensed-print mode
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+      **************************************
+       PROGRAM-ID. VIRTUAL-PRINTER2.
+      **
+       ENVIRONMENT DIVISION.
+      ***************************************
+      **
+       INPUT-OUTPUT SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FILE-CONTROL.
+           SELECT FPRINTER ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION LINE SEQUENTIAL
+           ACCESS SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS.
+      **
+       DATA DIVISION.
+      **************************************
+       FILE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FD FPRINTER.
+       01 ENREG-PRINTER.
+           02 EP-SEQ            PIC 9(06).
+           02 EP-TEXT           PIC X(80).
+      **
+       WORKING-STORAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+      *    SAME DEFAULT SPOOL FILE AS VIRTUAL-PRINTER -- CALLERS LIKE
+      *    TEST-PRINTER RUN THE TWO PRINTERS BACK TO BACK ONTO ONE FILE
+       01 WS-FILENAME           PIC X(40) VALUE "./printer.dat".
+       01 WS-FSTATUS            PIC X(02).
+       01 WS-LINE-SEQ           PIC 9(06) VALUE ZERO.
+       01 WS-LINES-ON-PAGE      PIC 9(04) VALUE ZERO.
+       01 WS-PAGE-COUNT         PIC 9(04) VALUE ZERO.
+       01 WS-LINE-CONTENT       PIC X(80).
+       01 WS-COPY-IDX           PIC 99.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       LINKAGE SECTION.
+      **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       01 RECEIVED-PARAM.
+           02 PA-RESET         PIC X       .
+           02 PA-BUFFER        PIC X(80)   .
+           02 PA-WHEN          PIC X(6)    .
+           02 PA-WHAT          PIC X(6)    .
+           02 PA-HOWMANY       PIC 99      .
+           02 PA-PAGE-LINES    PIC 99      .
+           02 PA-COPIES        PIC 99      .
+           02 PA-STATUS        PIC X(02)   .
+           02 PA-FILENAME      PIC X(40)   .
+           02 PA-FLUSH         PIC X       .
+           02 PA-PAGE-COUNT    PIC 9(04)   .
+       PROCEDURE DIVISION
+            USING
+                RECEIVED-PARAM.
+      **************************************
+       MAIN-PRINTER.
+           IF  PA-FILENAME NOT = SPACES AND PA-FILENAME NOT = LOW-VALUE
+               MOVE PA-FILENAME TO WS-FILENAME
+           END-IF.
+
+           IF(PA-RESET = "O")
+               OPEN OUTPUT FPRINTER
+               MOVE ZERO TO WS-PAGE-COUNT
+               MOVE ZERO TO WS-LINES-ON-PAGE
+               MOVE ZERO TO WS-LINE-SEQ
+           ELSE
+               OPEN EXTEND FPRINTER
+           END-IF.
+           MOVE WS-FSTATUS TO PA-STATUS.
+
+           IF  WS-FSTATUS NOT = "00"
+               DISPLAY "*** VIRTUAL-PRINTER2: OPEN FAILED, STATUS "
+                       WS-FSTATUS " ***"
+           ELSE
+               IF(PA-RESET NOT = "O")
+                   IF(PA-FLUSH = "Y")
+                       CONTINUE
+                   ELSE
+                       IF(PA-WHEN = "AFTER")
+                           PERFORM SPACING-OR-PAGE
+                       END-IF
+                       PERFORM PRINT-COPIES
+                       IF(PA-WHAT = "DBLSPC")
+                           MOVE SPACES TO WS-LINE-CONTENT
+                           PERFORM WRITE-LINE
+                       END-IF
+                       IF(PA-WHEN = "BEFORE")
+                           PERFORM SPACING-OR-PAGE
+                       END-IF
+                       PERFORM CHECK-AUTO-PAGE-BREAK
+                   END-IF
+               END-IF
+               CLOSE FPRINTER
+           END-IF.
+
+           MOVE "N"        TO PA-RESET.
+           MOVE SPACES     TO PA-BUFFER.
+           MOVE "AFTER"    TO PA-WHEN.
+           MOVE "LINES"    TO PA-WHAT.
+           MOVE 1          TO PA-HOWMANY.
+           MOVE WS-PAGE-COUNT TO PA-PAGE-COUNT.
+           EXIT PROGRAM.
+      **************************************
+       SPACING-OR-PAGE.
+      **************************************
+           IF(PA-WHAT = "PAGE")
+               PERFORM WRITE-PAGE-BREAK
+           ELSE
+               SUBTRACT 1 FROM PA-HOWMANY
+               IF  PA-HOWMANY > 0
+                   PERFORM PA-HOWMANY TIMES
+                       MOVE SPACES TO WS-LINE-CONTENT
+                       PERFORM WRITE-LINE
+                   END-PERFORM
+               END-IF
+           END-IF.
+      **************************************
+       WRITE-PAGE-BREAK.
+      **************************************
+           MOVE '>------------------------------------------------------
+      -'------------------------<' TO WS-LINE-CONTENT.
+           PERFORM WRITE-LINE.
+           ADD  1    TO   WS-PAGE-COUNT.
+           MOVE ZERO TO   WS-LINES-ON-PAGE.
+      **************************************
+       PRINT-COPIES.
+      **************************************
+           MOVE PA-BUFFER  TO   WS-LINE-CONTENT.
+           MOVE PA-COPIES  TO   WS-COPY-IDX.
+           IF  WS-COPY-IDX < 1
+               MOVE 1      TO   WS-COPY-IDX
+           END-IF.
+           PERFORM WS-COPY-IDX TIMES
+               PERFORM WRITE-LINE
+               ADD  1   TO   WS-LINES-ON-PAGE
+           END-PERFORM.
+      **************************************
+       CHECK-AUTO-PAGE-BREAK.
+      **************************************
+           IF  PA-PAGE-LINES > 0 AND WS-LINES-ON-PAGE >= PA-PAGE-LINES
+               PERFORM WRITE-PAGE-BREAK
+           END-IF.
+      **************************************
+       WRITE-LINE.
+      **************************************
+           ADD  1                TO   WS-LINE-SEQ.
+           MOVE WS-LINE-SEQ      TO   EP-SEQ.
+           MOVE WS-LINE-CONTENT  TO   EP-TEXT.
+           WRITE ENREG-PRINTER.
+       END PROGRAM VIRTUAL-PRINTER2.
