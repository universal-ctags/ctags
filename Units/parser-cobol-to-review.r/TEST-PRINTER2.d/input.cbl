@@ -14,11 +14,29 @@
       **
        INPUT-OUTPUT SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FILE-CONTROL.
+      *    USED ONLY TO TRUNCATE printer.dat UP FRONT SO THE RUN IS
+      *    DETERMINISTIC NO MATTER HOW PA-RESET IS SET ON THE CALLS TO
+      *    VIRTUAL-PRINTER/VIRTUAL-PRINTER2 THAT FOLLOW
+           SELECT PRINTER-RESET-FILE ASSIGN TO "./printer.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-RESET-STATUS.
+      *    USED TO READ printer.dat BACK AND COMPARE IT AGAINST WHAT WE
+      *    EXPECTED TO HAVE WRITTEN
+           SELECT CHECK-FILE ASSIGN TO "./printer.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECK-STATUS.
       **
        DATA DIVISION.
       **************************************
        FILE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FD PRINTER-RESET-FILE.
+       01 PRINTER-RESET-REC         PIC X(86).
+       FD CHECK-FILE.
+       01 CHECK-REC.
+           02 CHECK-SEQ              PIC 9(06).
+           02 CHECK-TEXT             PIC X(80).
       **
        WORKING-STORAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
@@ -26,22 +44,138 @@
            02 PA-RESET         PIC X       VALUE "N"       .
            02 PA-BUFFER        PIC X(80)   VALUE SPACES    .
            02 PA-WHEN          PIC X(6)    VALUE "AFTER"   .
-           02 PA-WHAT          PIC X(5)    VALUE "LINES"   .
+           02 PA-WHAT          PIC X(6)    VALUE "LINES"   .
            02 PA-HOWMANY       PIC 99      VALUE 1         .
+           02 PA-PAGE-LINES    PIC 99      VALUE ZERO      .
+           02 PA-COPIES        PIC 99      VALUE 1         .
+           02 PA-STATUS        PIC X(02)   VALUE SPACES    .
+           02 PA-FILENAME      PIC X(40)   VALUE SPACES    .
+           02 PA-FLUSH         PIC X       VALUE "N"       .
+           02 PA-PAGE-COUNT    PIC 9(04)   VALUE ZERO      .
        01 BUF-NB-LIGNES-PAR-PAGE PIC 99 VALUE 10.
+      *    REQUEST: ACCEPT THE PAGE LENGTH FROM A COMMAND-LINE / PARM
+      *    ARGUMENT WHEN ONE IS SUPPLIED, SO THIS CAN RUN UNATTENDED
+       01 WS-ARG-COUNT           PIC 9(02).
+       01 WS-ARG-VALUE           PIC X(10).
+       01 WS-RESET-STATUS        PIC X(02).
+       01 WS-CHECK-STATUS        PIC X(02).
+           88 WS-CHECK-EOF              VALUE "10".
+      *    RUNNING LOG OF WHAT WE EXPECT printer.dat TO CONTAIN, BUILT
+      *    UP AS EACH CALL IS ISSUED, SO MAIN-PROCEDURE CAN VERIFY THE
+      *    FILE AGAINST ITS OWN RUN INSTEAD OF AN EXTERNAL FIXTURE
+       01 WS-EXPECTED-CNT        PIC 9(02) VALUE ZERO.
+      *    PAGE-BREAK BORDER LINES ARE A LEGITIMATE SIDE EFFECT OF
+      *    WHATEVER PAGE LENGTH THE OPERATOR CHOSE, NOT A REGRESSION,
+      *    SO THEY ARE SKIPPED RATHER THAN MATCHED AGAINST EXPECTED-LINE
+       01 WS-EXPECT-IDX          PIC 9(02) VALUE ZERO.
+       01 EXPECTED-LINES-TABLE.
+           02 EXPECTED-LINE OCCURS 10 TIMES PIC X(80).
+       01 WS-TEST-RESULT         PIC X(04) VALUE "PASS".
       **
        PROCEDURE DIVISION.
       **************************************
        MAIN-PROCEDURE.
            DISPLAY "Proj UF31: Test virtual printer"
 
-           DISPLAY "Combien de lignes par pages desirez-vous ?"
-           ACCEPT BUF-NB-LIGNES-PAR-PAGE
+           PERFORM DETERMINE-PAGE-LINES.
+           PERFORM CLEAR-PRINTER-FILE.
 
-           MOVE "O"        TO PA-RESET
+           MOVE ZERO                     TO PA-PAGE-COUNT.
+           MOVE ZERO                     TO WS-EXPECTED-CNT.
+
+      *    FIRST CALL -- SINGLE LINE THROUGH VIRTUAL-PRINTER, DRIVEN BY
+      *    THE PAGE LENGTH JUST ACCEPTED SO THAT PARAMETER ACTUALLY
+      *    GETS EXERCISED INSTEAD OF LEFT AT ITS WORKING-STORAGE DEFAULT
+      *    NOTE: VIRTUAL-PRINTER/VIRTUAL-PRINTER2 BOTH RESET PA-BUFFER
+      *    TO SPACES BEFORE RETURNING, SO EACH EXPECTED LINE HAS TO BE
+      *    RECORDED *BEFORE* ITS CALL, NOT AFTER
+           MOVE "N"                      TO PA-RESET
+           MOVE "TEST LINE FROM PRINTER" TO PA-BUFFER
+           MOVE BUF-NB-LIGNES-PAR-PAGE   TO PA-PAGE-LINES
+           MOVE 1                        TO PA-COPIES
+           PERFORM RECORD-EXPECTED-LINE
+           CALL "VIRTUAL-PRINTER"
+                USING PRINTER-PARAM
+
+      *    SECOND CALL -- EXERCISE THE NEW MULTI-COPY SUPPORT
+           MOVE "COPY OF LABEL"          TO PA-BUFFER
+           MOVE 3                        TO PA-COPIES
+           PERFORM RECORD-EXPECTED-LINE
+           PERFORM RECORD-EXPECTED-LINE
+           PERFORM RECORD-EXPECTED-LINE
            CALL "VIRTUAL-PRINTER"
                 USING PRINTER-PARAM
 
+      *    THIRD CALL -- VIRTUAL-PRINTER2 APPENDS A DOUBLE-SPACED LINE
+      *    ONTO THE SAME printer.dat
+           MOVE "LINE FROM PRINTER2"     TO PA-BUFFER
+           MOVE 1                        TO PA-COPIES
+           MOVE "DBLSPC"                 TO PA-WHAT
+           PERFORM RECORD-EXPECTED-LINE
+           MOVE SPACES                   TO EXPECTED-LINE
+                                               (WS-EXPECTED-CNT + 1)
+           ADD  1                        TO WS-EXPECTED-CNT
            CALL "VIRTUAL-PRINTER2"
                 USING PRINTER-PARAM
+
+           PERFORM VERIFY-PRINTER-OUTPUT.
+           DISPLAY "TEST-PRINTER REGRESSION RESULT: " WS-TEST-RESULT.
+      *    STOP RUN HERE -- OTHERWISE EXECUTION FALLS THROUGH INTO THE
+      *    HELPER PARAGRAPHS BELOW AND RE-RUNS THEM
+           STOP RUN.
+      **************************************
+       DETERMINE-PAGE-LINES.
+      **************************************
+      *    A PARM/COMMAND-LINE ARGUMENT MEANS "RUN UNATTENDED"; WITH
+      *    NONE SUPPLIED WE FALL BACK TO THE ORIGINAL INTERACTIVE ACCEPT
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+           IF  WS-ARG-COUNT > ZERO
+               ACCEPT WS-ARG-VALUE FROM ARGUMENT-VALUE
+               MOVE FUNCTION NUMVAL(WS-ARG-VALUE) TO
+                    BUF-NB-LIGNES-PAR-PAGE
+               DISPLAY "LINES PAR PAGE (PARM): "
+                       BUF-NB-LIGNES-PAR-PAGE
+           ELSE
+               DISPLAY "Combien de lignes par pages desirez-vous ?"
+               ACCEPT BUF-NB-LIGNES-PAR-PAGE
+           END-IF.
+      **************************************
+       CLEAR-PRINTER-FILE.
+      **************************************
+           OPEN OUTPUT PRINTER-RESET-FILE.
+           CLOSE PRINTER-RESET-FILE.
+      **************************************
+       RECORD-EXPECTED-LINE.
+      **************************************
+           ADD  1             TO   WS-EXPECTED-CNT.
+           MOVE PA-BUFFER     TO   EXPECTED-LINE(WS-EXPECTED-CNT).
+      **************************************
+       VERIFY-PRINTER-OUTPUT.
+      **************************************
+           MOVE "PASS"          TO   WS-TEST-RESULT.
+           MOVE ZERO            TO   WS-EXPECT-IDX.
+           OPEN INPUT CHECK-FILE.
+           PERFORM UNTIL WS-CHECK-EOF
+               READ CHECK-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF  CHECK-TEXT(1:1) = ">"
+                           CONTINUE
+                       ELSE
+                           ADD  1   TO   WS-EXPECT-IDX
+                           IF  WS-EXPECT-IDX > WS-EXPECTED-CNT
+                           OR  CHECK-TEXT NOT =
+                               EXPECTED-LINE(WS-EXPECT-IDX)
+                               MOVE "FAIL" TO WS-TEST-RESULT
+                               DISPLAY "MISMATCH AT LINE "
+                                       WS-EXPECT-IDX
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CHECK-FILE.
+           IF  WS-EXPECT-IDX NOT = WS-EXPECTED-CNT
+               MOVE "FAIL" TO WS-TEST-RESULT
+           END-IF.
        END PROGRAM TEST-PRINTER.
