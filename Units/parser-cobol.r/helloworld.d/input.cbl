@@ -8,7 +8,27 @@
  02200 SPECIAL-NAMES.                                                   00120000
  02210     CONSOLE IS CONSL.                                            00130000
  03000 DATA DIVISION.                                                   00140000
- 04000 PROCEDURE DIVISION.                                              00150000
- 04100 00-MAIN.                                                         00160000
- 04110     DISPLAY 'HELLO, WORLD' UPON CONSL.                           00170000
- 04900     STOP RUN.                                                    00180000
+ 03100 WORKING-STORAGE SECTION.                                         00150000
+ 03110 01  WS-SOURCE-COMPUTER      PIC X(8) VALUE 'GNULINUX'.           00160000
+ 03120 01  WS-OBJECT-COMPUTER      PIC X(8) VALUE 'HERCULES'.           00170000
+ 03130 01  WS-RUN-DATE             PIC 9(8).                            00180000
+ 03140 01  WS-RUN-TIME             PIC 9(8).                            00190000
+ 04000 PROCEDURE DIVISION.                                              00200000
+ 04100 00-MAIN.                                                         00210000
+ 04110     DISPLAY 'HELLO, WORLD' UPON CONSL.                           00220000
+ 04120     DISPLAY 'SOURCE-COMPUTER: ' WS-SOURCE-COMPUTER               00230000
+ 04121         UPON CONSL.                                              00240000
+ 04130     DISPLAY 'OBJECT-COMPUTER: ' WS-OBJECT-COMPUTER               00250000
+ 04131         UPON CONSL.                                              00260000
+ 04200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                       00270000
+ 04210     ACCEPT WS-RUN-TIME FROM TIME.                                00280000
+ 04220     DISPLAY 'RUN DATE: ' WS-RUN-DATE ' TIME: '                   00290000
+ 04221         WS-RUN-TIME UPON CONSL.                                  00300000
+ 04700     IF WS-RUN-DATE = ZERO OR WS-RUN-TIME = ZERO                  00302000
+ 04710         DISPLAY 'VALIDATION FAILED: NO DATE/TIME FROM RUNTIME'   00304000
+ 04711             UPON CONSL                                           00306000
+ 04720         MOVE 1 TO RETURN-CODE                                    00308000
+ 04730     ELSE                                                         00309000
+ 04740         MOVE 0 TO RETURN-CODE                                    00309500
+ 04750     END-IF.                                                      00309800
+ 04900     STOP RUN.                                                    00320000
