@@ -8,6 +8,8 @@
               05 ITEM2 PIC A(1).
                      88 ODD VALUES 1, 3, 5, 7, 9.
                      88 EVEN VALUES 2, 4, 6, 8.
+                     88 ODD-EVEN-INVALID VALUES "0", SPACE,
+                                          "A" THRU "Z", "a" THRU "z".
               05 ITEM3 PIC X(6).
               66 RDITEM4 RENAMES ITEM1 THRU ITEM2.
               66 RDITEM5 RENAMES ITEM1 THROUGH ITEM3.
@@ -16,12 +18,45 @@
               02 G1.
                      05 ITEM1 PICTURE X(10).
                      05 ITEM2 PIC X(10).
+      *              MULTI-DIMENSIONAL TABLE NESTED INSIDE G1 -- SHOWS
+      *              THAT A 66-LEVEL RENAMES OF THE WHOLE GROUP (BELOW)
+      *              PICKS UP TABLE ENTRIES TOO, NOT JUST PLAIN ITEMS
+                     05 G1-TABLE OCCURS 3 TIMES.
+                            10 G1-ROW OCCURS 2 TIMES PIC X(4).
               66 OTHERNAME1 RENAMES ITEM1 IN REC2.
               66 OTHERNAME2 RENAMES G1.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Hello world".
+
+      *     EXERCISE THE 66-LEVEL RENAMES -- A PARTIAL-GROUP RENAME
+      *     (RDITEM4) AND A FULL-RECORD RENAME (RDITEM5)
+            MOVE "AB"       TO RDITEM4.
+            DISPLAY "RDITEM4 (ITEM1 THRU ITEM2): " RDITEM4.
+            MOVE "ABCDEFGH" TO RDITEM5.
+            DISPLAY "RDITEM5 (ITEM1 THROUGH ITEM3): " RDITEM5.
+
+      *     EXERCISE THE MULTI-DIMENSIONAL TABLE NESTED INSIDE G1, THEN
+      *     SHOW OTHERNAME2 PICKING UP THE TABLE CONTENT TOO
+            MOVE "R1C1" TO G1-ROW(1, 1).
+            MOVE "R1C2" TO G1-ROW(1, 2).
+            MOVE "R2C1" TO G1-ROW(2, 1).
             DISPLAY OTHERNAME2.
+
+      *     CLASSIFY ITEM2 USING ITS 88-LEVELS, INCLUDING THE
+      *     CATCH-ALL FOR ANYTHING OUTSIDE 1-9 ODD/EVEN DIGITS
+            MOVE "5" TO ITEM2 IN RECORD1.
+            EVALUATE TRUE
+                WHEN ODD
+                    DISPLAY "ITEM2 IS ODD: " ITEM2 IN RECORD1
+                WHEN EVEN
+                    DISPLAY "ITEM2 IS EVEN: " ITEM2 IN RECORD1
+                WHEN ODD-EVEN-INVALID
+                    DISPLAY "ITEM2 IS INVALID: " ITEM2 IN RECORD1
+                WHEN OTHER
+                    DISPLAY "ITEM2 IS UNCLASSIFIED: " ITEM2 IN RECORD1
+            END-EVALUATE.
+
             STOP RUN.
        END PROGRAM Test-Items.
