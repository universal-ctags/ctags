@@ -17,6 +17,13 @@
 .          88  WS-ABBRUCH-OBJMGR   VALUE 92.
 .          88  WS-ABBRUCH-DB       VALUE 93.
 .          88  WS-ABBRUCH-PGM      VALUE 94.
+.          88  WS-ABBRUCH-AUTH     VALUE 95.
+       01  WS-PRUEFEN-RESULT       PIC X.
+           88  WS-PRUEFEN-OK       VALUE 'Y'.
+       01  WS-VORLAUF-RETRY-CNT    PIC 99 VALUE ZERO.
+       01  WS-VORLAUF-MAX-RETRY    PIC 99 VALUE 3.
+       01  WS-VORLAUF-DB-STATUS    PIC X(02) VALUE '00'.
+           88  WS-VORLAUF-DB-OK    VALUE '00'.
        01  F-TEXT.
            05 F-TEXT-DB            PIC X(5).
            05 FILLER               PIC X VALUE SPACE.
@@ -27,10 +34,12 @@
            05 F-TEXT-KEY3          PIC 99.
            05 FILLER               PIC X(7) VALUE ' EVENT:'.
            05 F-TEXT-EVENT         PIC X(10).
+           05 F-TEXT-TIMESTAMP     PIC X(21).
       *
        COPY TCTOENV.
        COPY TCWFLENG.
        COPY TCPR.
+       COPY TCERRCD.
 
        LINKAGE SECTION.
       *
@@ -49,7 +58,12 @@
            EVALUATE TRUE
                WHEN TC-EVENT-PRUEFEN OF ME
                     PERFORM E01-PRUEFEN
-                    SET TC-STATE-OK OF ME TO TRUE
+                    IF  WS-PRUEFEN-OK
+                        SET TC-STATE-OK OF ME TO TRUE
+                    ELSE
+                        SET WS-ABBRUCH-PGM TO TRUE
+                        PERFORM M99-ABBRUCH
+                    END-IF
                WHEN OTHER
                     SET WS-ABBRUCH-EVENT TO TRUE
                     PERFORM M99-ABBRUCH
@@ -65,10 +79,38 @@
        MAIN-EX. EXIT.
       *
        E01-PRUEFEN SECTION.
-           EXIT.
+      *    ONLY TX-IM-SHORTNAME IS AVAILABLE HERE TO VALIDATE AGAINST;
+      *    A BLANK SHORTNAME MEANS THE CALLING PROGRAM WAS NEVER
+      *    PROPERLY IDENTIFIED, SO THE EVENT CANNOT BE TRUSTED
+           MOVE 'Y' TO WS-PRUEFEN-RESULT.
+           IF  TX-IM-SHORTNAME OF ME = SPACES
+               MOVE 'N' TO WS-PRUEFEN-RESULT
+           END-IF.
+       E01-PRUEFEN-EX. EXIT.
       *
        M01-VORLAUF SECTION.
-           CONTINUE.
+           MOVE ZERO TO WS-VORLAUF-RETRY-CNT.
+           PERFORM M01-VORLAUF-DB-CALL.
+           PERFORM UNTIL WS-VORLAUF-DB-OK
+                      OR WS-VORLAUF-RETRY-CNT >= WS-VORLAUF-MAX-RETRY
+               ADD 1 TO WS-VORLAUF-RETRY-CNT
+               PERFORM M01-VORLAUF-DB-CALL
+           END-PERFORM.
+           IF  NOT WS-VORLAUF-DB-OK
+               SET WS-ABBRUCH-DB TO TRUE
+               PERFORM M99-ABBRUCH
+           END-IF.
+      *
+      *    PLACEHOLDER FOR THE ACTUAL DB PRE-PROCESSING CALL; REPLACE
+      *    WITH THE REAL TOOLKIT/EXEC SQL CALL THAT SETS
+      *    WS-VORLAUF-DB-STATUS ONCE M01-VORLAUF DOES REAL WORK.
+      *    KEPT AHEAD OF M01-VORLAUF-EX -- PERFORM M01-VORLAUF (A
+      *    SECTION-LEVEL PERFORM) RUNS EVERY PARAGRAPH DOWN TO THE
+      *    NEXT SECTION HEADER REGARDLESS OF THE EXIT LABEL, SO A
+      *    PARAGRAPH PLACED AFTER M01-VORLAUF-EX WOULD STILL FIRE
+      *    ONE EXTRA TIME ON TOP OF THE RETRY-LOOP CALLS ABOVE
+       M01-VORLAUF-DB-CALL.
+           MOVE '00' TO WS-VORLAUF-DB-STATUS.
        M01-VORLAUF-EX.
            EXIT.
       *
@@ -78,42 +120,52 @@
            EXIT.
       *
        M99-ABBRUCH SECTION.
+      *    STAMP F-TEXT WITH THE WALL-CLOCK TIME SO SEVERE MESSAGES
+      *    RAISED BELOW CARRY A "WHEN" ALONGSIDE THEIR "WHAT", FOR
+      *    CORRELATING WITH OTHER SYSTEMS' LOGS ON THE SAME INCIDENT
+           MOVE FUNCTION CURRENT-DATE TO F-TEXT-TIMESTAMP.
            EVALUATE TRUE
                WHEN WS-ABBRUCH-OBJMGR
                    EXEC TAA
                        SET AND RAISE SEVERE
-                       GROUP OMERR
-                       CODE 0
+                       GROUP TCERRCD-GRP-OMERR
+                       CODE TCERRCD-COD-OMERR-GENERIC
                    END-EXEC
                WHEN WS-ABBRUCH-EVENT
                    EXEC TAA
                        SET SEVERE
-                       GROUP AAEZUG01
-                       CODE 2
-                       ARGUMENTS = (TC-EVENT)
+                       GROUP TCERRCD-GRP-AAEZUG01
+                       CODE TCERRCD-COD-EVENT
+                       ARGUMENTS = (TC-EVENT, F-TEXT-TIMESTAMP)
                    END-EXEC
                    EXEC TAA
                        SET AND RAISE SEVERE
-                       GROUP USERERR
-                       CODE 1
+                       GROUP TCERRCD-GRP-USERERR
+                       CODE TCERRCD-COD-USERERR-ABBRUCH
                    END-EXEC
                WHEN WS-ABBRUCH-PGM
                    EXEC TAA
                        SET SEVERE
-                       GROUP AAEZUG01
-                       CODE 3
-                       ARGUMENTS = (TX-IM-SHORTNAME)
+                       GROUP TCERRCD-GRP-AAEZUG01
+                       CODE TCERRCD-COD-PGM
+                       ARGUMENTS = (TX-IM-SHORTNAME, F-TEXT-TIMESTAMP)
+                   END-EXEC
+                   EXEC TAA
+                       SET AND RAISE SEVERE
+                       GROUP TCERRCD-GRP-USERERR
+                       CODE TCERRCD-COD-USERERR-ABBRUCH
                    END-EXEC
+               WHEN WS-ABBRUCH-AUTH
                    EXEC TAA
                        SET AND RAISE SEVERE
-                       GROUP USERERR
-                       CODE 1
+                       GROUP TCERRCD-GRP-AUTHERR
+                       CODE TCERRCD-COD-AUTHERR-GENERIC
                    END-EXEC
                WHEN OTHER
                    EXEC TAA
                        SET AND RAISE SEVERE
-                       GROUP USERERR
-                       CODE 0
+                       GROUP TCERRCD-GRP-USERERR
+                       CODE TCERRCD-COD-USERERR-GENERIC
                    END-EXEC
            END-EVALUATE
            CONTINUE.
