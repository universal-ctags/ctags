@@ -0,0 +1,112 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  ERRLOG --- shared SQL error-logging routine called by
+      *             INSERTTBL and FETCHTBL so the DISPLAY SQLCODE /
+      *             EVALUATE SQLCODE logic only has to live in one
+      *             place, and every call also persists the error to
+      *             a common log file instead of console-only output
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 ERRLOG.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    COMMON ERROR LOG -- SHARED BY EVERY CALLER OF ERRLOG
+           SELECT ERRLOG-FILE      ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ERRLOG-FILE.
+       01  ERRLOG-REC.
+           05  EL-TIMESTAMP        PIC  9(08).
+           05  FILLER              PIC  X.
+           05  EL-TIME             PIC  9(08).
+           05  FILLER              PIC  X.
+           05  EL-PROGRAM-NAME     PIC  X(10).
+           05  FILLER              PIC  X.
+           05  EL-SQLCODE          PIC -(9).
+           05  FILLER              PIC  X.
+           05  EL-SQLSTATE         PIC  X(5).
+           05  FILLER              PIC  X.
+           05  EL-SQLERRMC         PIC  X(70).
+
+       WORKING-STORAGE             SECTION.
+       01  WS-ERRLOG-STATUS        PIC  X(02).
+           88  WS-ERRLOG-OK        VALUE "00".
+           88  WS-ERRLOG-NEW       VALUE "35".
+       01  WS-TIMESTAMP            PIC  9(08).
+       01  WS-TIME                 PIC  9(08).
+
+       LINKAGE                     SECTION.
+       01  LNK-PROGRAM-NAME        PIC  X(10).
+       01  LNK-SQLCODE             PIC S9(9) COMP-5.
+       01  LNK-SQLSTATE            PIC  X(5).
+       01  LNK-SQLERRMC            PIC  X(70).
+      ******************************************************************
+       PROCEDURE                   DIVISION     USING LNK-PROGRAM-NAME,
+                                                        LNK-SQLCODE,
+                                                        LNK-SQLSTATE,
+                                                        LNK-SQLERRMC.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " LNK-SQLCODE " " NO ADVANCING.
+           EVALUATE LNK-SQLCODE
+              WHEN  +10
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  LNK-SQLSTATE
+                 DISPLAY LNK-SQLERRMC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  LNK-SQLSTATE
+                 DISPLAY LNK-SQLERRMC
+           END-EVALUATE.
+
+           PERFORM LOG-TO-FILE.
+           EXIT PROGRAM.
+
+      ******************************************************************
+       LOG-TO-FILE.
+      ******************************************************************
+           ACCEPT  WS-TIMESTAMP     FROM DATE YYYYMMDD.
+           ACCEPT  WS-TIME          FROM TIME.
+           OPEN EXTEND ERRLOG-FILE.
+           IF  WS-ERRLOG-NEW
+               OPEN OUTPUT ERRLOG-FILE
+           END-IF.
+           IF  WS-ERRLOG-OK
+               MOVE  WS-TIMESTAMP       TO   EL-TIMESTAMP
+               MOVE  WS-TIME            TO   EL-TIME
+               MOVE  LNK-PROGRAM-NAME   TO   EL-PROGRAM-NAME
+               MOVE  LNK-SQLCODE        TO   EL-SQLCODE
+               MOVE  LNK-SQLSTATE       TO   EL-SQLSTATE
+               MOVE  LNK-SQLERRMC       TO   EL-SQLERRMC
+               WRITE ERRLOG-REC
+               CLOSE ERRLOG-FILE
+           ELSE
+      *        NEITHER "00" (WRITTEN OK) NOR "35" (HANDLED ABOVE BY
+      *        FALLING BACK TO OPEN OUTPUT) -- A REAL I/O FAILURE THAT
+      *        WOULD OTHERWISE DROP THIS ERROR ENTRY WITH NO TRACE
+               DISPLAY "*** ERRLOG: UNABLE TO WRITE ERRORLOG.DAT, "
+                       "STATUS: " WS-ERRLOG-STATUS " ***"
+           END-IF.
+      ******************************************************************
