@@ -11,7 +11,7 @@
            05  SQLERRP               PIC X(8).                          *> not used
            05  SQLERRD OCCURS 6 TIMES                                   *> used only ERRD(3)
                                      PIC S9(9) COMP-5.
-           05  SQLWARN.                                                 *> not used
+           05  SQLWARN.                        *> DECODED BY SQLWARNCK
                10 SQLWARN0           PIC X(1).
                10 SQLWARN1           PIC X(1).
                10 SQLWARN2           PIC X(1).
