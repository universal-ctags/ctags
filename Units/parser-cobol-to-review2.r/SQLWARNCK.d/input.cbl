@@ -0,0 +1,62 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  SQLWARNCK --- decodes SQLCA's SQLWARN0-7 and DISPLAYs a
+      *                meaningful message for any flag that is set,
+      *                called by INSERTTBL/FETCHTBL after EXEC SQL
+      *                blocks instead of leaving SQLWARN unused
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 SQLWARNCK.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       LINKAGE                     SECTION.
+       01  LNK-SQLWARN.
+           05  LNK-SQLWARN0        PIC  X(1).
+           05  LNK-SQLWARN1        PIC  X(1).
+           05  LNK-SQLWARN2        PIC  X(1).
+           05  LNK-SQLWARN3        PIC  X(1).
+           05  LNK-SQLWARN4        PIC  X(1).
+           05  LNK-SQLWARN5        PIC  X(1).
+           05  LNK-SQLWARN6        PIC  X(1).
+           05  LNK-SQLWARN7        PIC  X(1).
+      ******************************************************************
+       PROCEDURE                   DIVISION     USING LNK-SQLWARN.
+      ******************************************************************
+       MAIN-RTN.
+           IF  LNK-SQLWARN0 NOT = SPACE
+               DISPLAY "*** SQL WARNING ***"
+               IF  LNK-SQLWARN1 NOT = SPACE
+                   DISPLAY "SQLWARN1 - CHARACTER DATA TRUNCATED"
+               END-IF
+               IF  LNK-SQLWARN2 NOT = SPACE
+                   DISPLAY "SQLWARN2 - NULL ELIMINATED FROM AGGREGATE"
+               END-IF
+               IF  LNK-SQLWARN3 NOT = SPACE
+                   DISPLAY "SQLWARN3 - SELECT LIST/HOST VARIABLE COUNT "
+                           "MISMATCH"
+               END-IF
+               IF  LNK-SQLWARN4 NOT = SPACE
+                   DISPLAY "SQLWARN4 - UPDATE/DELETE WITHOUT WHERE "
+                           "CLAUSE"
+               END-IF
+               IF  LNK-SQLWARN5 NOT = SPACE
+                   DISPLAY "SQLWARN5 - RESERVED WARNING FLAG SET"
+               END-IF
+               IF  LNK-SQLWARN6 NOT = SPACE
+                   DISPLAY "SQLWARN6 - DATE/TIME VALUE ADJUSTED TO A "
+                           "VALID VALUE"
+               END-IF
+               IF  LNK-SQLWARN7 NOT = SPACE
+                   DISPLAY "SQLWARN7 - RESERVED WARNING FLAG SET"
+               END-IF
+           END-IF.
+           EXIT PROGRAM.
+      ******************************************************************
