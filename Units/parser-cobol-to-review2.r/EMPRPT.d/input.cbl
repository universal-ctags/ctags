@@ -0,0 +1,221 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  EMPRPT --- REPORT WRITER alternative to FETCHTBL's manual
+      *             DISPLAY-based EMP listing: headers, a control
+      *             break on the leading digit of EMP_NO, subtotals,
+      *             and a grand total, spooled through VIRTUAL-PRINTER
+      *             for print-shop-quality output instead of a flat
+      *             console dump
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 EMPRPT.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    REPORT WRITER SPOOLS TO THIS SCRATCH FILE; IT IS READ BACK
+      *    BELOW AND HANDED TO VIRTUAL-PRINTER LINE BY LINE SO THE
+      *    FINISHED LISTING GOES OUT THROUGH THE SAME PRINT SUBSYSTEM
+      *    AS EVERY OTHER SPOOLED REPORT IN THE SHOP
+           SELECT REPORT-FILE      ASSIGN TO "EMPRPT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT REPORT-READBACK  ASSIGN TO "EMPRPT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-READBACK-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  REPORT-FILE
+           REPORT IS EMP-REPORT.
+
+       FD  REPORT-READBACK.
+       01  RPT-READBACK-REC        PIC  X(132).
+
+       WORKING-STORAGE             SECTION.
+       01  WS-REPORT-STATUS        PIC  X(02).
+           88  WS-REPORT-OK        VALUE "00".
+       01  WS-READBACK-STATUS      PIC  X(02).
+           88  WS-READBACK-OK      VALUE "00".
+           88  WS-READBACK-EOF     VALUE "10".
+      *    LEADING DIGIT OF EMP_NO -- THE CONTROL-BREAK FIELD
+       01  WS-EMP-GROUP            PIC  9 VALUE ZERO.
+       01  WS-EMP-GROUP-REM        PIC  9(03).
+       01  WS-PROGRAM-NAME         PIC  X(10) VALUE "EMPRPT".
+       01  WS-ROWS-FETCHED         PIC  9(04) VALUE ZERO.
+
+      *    PRINTER-PARAM PASSED TO VIRTUAL-PRINTER -- SAME LAYOUT AS
+      *    TEST-PRINTER SO THE SUBPROGRAM CONTRACT STAYS CONSISTENT
+       01  PRINTER-PARAM.
+           02  PA-RESET            PIC X       VALUE "N".
+           02  PA-BUFFER           PIC X(80)   VALUE SPACES.
+           02  PA-WHEN             PIC X(6)    VALUE "AFTER".
+           02  PA-WHAT             PIC X(6)    VALUE "LINES".
+           02  PA-HOWMANY          PIC 99      VALUE 1.
+           02  PA-PAGE-LINES       PIC 99      VALUE ZERO.
+           02  PA-COPIES           PIC 99      VALUE 1.
+           02  PA-STATUS           PIC X(02)   VALUE SPACES.
+           02  PA-FILENAME         PIC X(40)   VALUE "./emprpt.dat".
+           02  PA-FLUSH            PIC X       VALUE "N".
+           02  PA-PAGE-COUNT       PIC 9(04)   VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  EMP-REC-VARS.
+           05  EMP-NO              PIC S9(04).
+           05  EMP-NAME            PIC  X(20) .
+           05  EMP-SALARY          PIC S9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       REPORT                      SECTION.
+      ******************************************************************
+       RD  EMP-REPORT
+           CONTROLS ARE WS-EMP-GROUP
+           PAGE LIMIT 24 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           LAST DETAIL 20
+           FOOTING 22.
+       01  RPT-PAGE-HEADING        TYPE PAGE HEADING.
+           05  LINE 1.
+               10  COLUMN  1       PIC X(20) VALUE "EMP LISTING".
+               10  COLUMN 60       PIC X(6)  VALUE "PAGE  ".
+               10  COLUMN 66       PIC ZZZ9  SOURCE PAGE-COUNTER.
+           05  LINE 2.
+               10  COLUMN  1       PIC X(4)  VALUE "NO".
+               10  COLUMN  6       PIC X(20) VALUE "NAME".
+               10  COLUMN 27       PIC X(6)  VALUE "SALARY".
+           05  LINE 3.
+               10  COLUMN  1       PIC X(32) VALUE ALL "-".
+       01  RPT-GROUP-HEADING       TYPE CONTROL HEADING WS-EMP-GROUP.
+           05  LINE PLUS 1.
+               10  COLUMN  1       PIC X(7)  VALUE "GROUP ".
+               10  COLUMN  8       PIC 9     SOURCE WS-EMP-GROUP.
+       01  RPT-DETAIL              TYPE DETAIL.
+           05  LINE PLUS 1.
+               10  COLUMN  1       PIC 9(04) SOURCE EMP-NO.
+               10  COLUMN  6       PIC X(20) SOURCE EMP-NAME.
+               10  COLUMN 27       PIC --,--9  SOURCE EMP-SALARY.
+       01  RPT-GROUP-FOOTING       TYPE CONTROL FOOTING WS-EMP-GROUP.
+           05  LINE PLUS 1.
+               10  COLUMN  1       PIC X(15) VALUE "GROUP SUBTOTAL:".
+               10  COLUMN 27       PIC --,---,---,--9  SUM EMP-SALARY.
+       01  RPT-FINAL-FOOTING       TYPE CONTROL FOOTING FINAL.
+           05  LINE PLUS 2.
+               10  COLUMN  1       PIC X(12) VALUE "GRAND TOTAL:".
+               10  COLUMN 27       PIC --,---,---,--9  SUM EMP-SALARY.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** EMPRPT STARTED ***".
+
+      *    CONNECT
+           MOVE  "testdb"          TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           MOVE  SPACE             TO   PASSWD.
+           PERFORM CONNECT-TO-DB.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 8                TO   RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *    DECLARE / OPEN CURSOR
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+      *    BUILD THE REPORT
+           OPEN OUTPUT REPORT-FILE.
+           INITIATE EMP-REPORT.
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE = +100 OR SQLCODE < ZERO
+               DIVIDE EMP-NO BY 1000 GIVING WS-EMP-GROUP
+                   REMAINDER WS-EMP-GROUP-REM
+               GENERATE RPT-DETAIL
+               ADD  1              TO   WS-ROWS-FETCHED
+               EXEC SQL
+                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+               END-EXEC
+           END-PERFORM.
+           IF  SQLCODE < ZERO
+               PERFORM ERROR-RTN
+           END-IF.
+           TERMINATE EMP-REPORT.
+           CLOSE REPORT-FILE.
+
+      *    SPOOL THE FINISHED REPORT THROUGH VIRTUAL-PRINTER, ONE LINE
+      *    OF EMPRPT.TMP AT A TIME, INSTEAD OF LEAVING IT AS A LOOSE
+      *    SCRATCH FILE
+           PERFORM SPOOL-REPORT-TO-PRINTER.
+
+      *    CLOSE CURSOR / COMMIT / DISCONNECT
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+           PERFORM DISCONNECT-FROM-DB.
+
+           DISPLAY "*** EMPRPT FINISHED -- " WS-ROWS-FETCHED
+                   " ROWS REPORTED ***".
+           MOVE 0                    TO   RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           CALL "ERRLOG" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                                SQLERRMC.
+      ******************************************************************
+      *    CONNECT-TO-DB / DISCONNECT-FROM-DB -- SHARED WITH
+      *    INSERTTBL/FETCHTBL
+           COPY "DBCONNECT.CPY".
+      ******************************************************************
+       SPOOL-REPORT-TO-PRINTER.
+      ******************************************************************
+           MOVE  "O"                TO   PA-RESET.
+           OPEN INPUT REPORT-READBACK.
+           IF  WS-READBACK-OK
+               PERFORM UNTIL WS-READBACK-EOF
+                   READ REPORT-READBACK
+                       AT END
+                           SET WS-READBACK-EOF TO TRUE
+                       NOT AT END
+                           MOVE RPT-READBACK-REC(1:80)  TO   PA-BUFFER
+                           CALL "VIRTUAL-PRINTER" USING PRINTER-PARAM
+                           MOVE  "N"                TO   PA-RESET
+                   END-READ
+               END-PERFORM
+               CLOSE REPORT-READBACK
+           ELSE
+               DISPLAY "*** EMPRPT: UNABLE TO READ BACK EMPRPT.TMP, "
+                       "STATUS " WS-READBACK-STATUS " ***"
+           END-IF.
+      ******************************************************************
