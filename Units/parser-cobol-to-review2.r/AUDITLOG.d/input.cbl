@@ -0,0 +1,81 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  AUDITLOG --- shared audit-trail writer called by INSERTTBL
+      *               and FETCHTBL at the end of their run so there is
+      *               a queryable history of every EMP load/report run
+      *               (program name, start/end timestamp, rows
+      *               processed, final status) instead of relying on
+      *               captured console logs
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 AUDITLOG.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    COMMON AUDIT TRAIL -- SHARED BY EVERY CALLER OF AUDITLOG
+           SELECT AUDITLOG-FILE    ASSIGN TO "AUDITTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  AUDITLOG-FILE.
+           COPY "AUDITREC.CPY".
+
+       WORKING-STORAGE             SECTION.
+       01  WS-AUDITLOG-STATUS      PIC  X(02).
+           88  WS-AUDITLOG-OK      VALUE "00".
+           88  WS-AUDITLOG-NEW     VALUE "35".
+       01  WS-END-DATE             PIC  9(08).
+       01  WS-END-TIME             PIC  9(08).
+
+       LINKAGE                     SECTION.
+       01  LNK-PROGRAM-NAME        PIC  X(10).
+       01  LNK-START-DATE          PIC  9(08).
+       01  LNK-START-TIME          PIC  9(08).
+       01  LNK-ROWS-PROCESSED      PIC  9(04).
+       01  LNK-STATUS              PIC  X(04).
+      ******************************************************************
+       PROCEDURE                   DIVISION     USING LNK-PROGRAM-NAME,
+                                                   LNK-START-DATE,
+                                                   LNK-START-TIME,
+                                                   LNK-ROWS-PROCESSED,
+                                                   LNK-STATUS.
+      ******************************************************************
+       MAIN-RTN.
+           ACCEPT  WS-END-DATE      FROM DATE YYYYMMDD.
+           ACCEPT  WS-END-TIME      FROM TIME.
+           OPEN EXTEND AUDITLOG-FILE.
+           IF  WS-AUDITLOG-NEW
+               OPEN OUTPUT AUDITLOG-FILE
+           END-IF.
+           IF  WS-AUDITLOG-OK
+               MOVE  LNK-PROGRAM-NAME    TO   AUD-PROGRAM-NAME
+               MOVE  LNK-START-DATE      TO   AUD-START-DATE
+               MOVE  LNK-START-TIME      TO   AUD-START-TIME
+               MOVE  WS-END-DATE         TO   AUD-END-DATE
+               MOVE  WS-END-TIME         TO   AUD-END-TIME
+               MOVE  LNK-ROWS-PROCESSED  TO   AUD-ROWS-PROCESSED
+               MOVE  LNK-STATUS          TO   AUD-STATUS
+               WRITE AUDIT-REC
+               CLOSE AUDITLOG-FILE
+           ELSE
+      *        NEITHER "00" (WRITTEN OK) NOR "35" (HANDLED ABOVE BY
+      *        FALLING BACK TO OPEN OUTPUT) -- A REAL I/O FAILURE THAT
+      *        WOULD OTHERWISE DROP THIS RUN'S AUDIT ENTRY WITH NO TRACE
+               DISPLAY "*** AUDITLOG: UNABLE TO WRITE AUDITTRL.DAT, "
+                       "STATUS: " WS-AUDITLOG-STATUS " ***"
+           END-IF.
+           EXIT PROGRAM.
+      ******************************************************************
