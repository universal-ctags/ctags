@@ -12,40 +12,90 @@
        AUTHOR.                     TSH.
        DATE-WRITTEN.               2013-06-28.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    EXTERNAL SEED FILE FOR TEST-TBL (SEE REQUEST TO EXTERNALIZE
+      *    THE EMPLOYEE SEED DATA SO OPS CAN SWAP IT WITHOUT A COMPILE)
+           SELECT SEED-FILE        ASSIGN TO "EMPSEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-STATUS.
+      *    EXTERNAL CONNECTION PARAMETER FILE -- LETS OPS POINT THIS
+      *    JOB AT UAT/PROD WITHOUT EDITING OR RECOMPILING INSERTTBL
+           SELECT DBPARM-FILE      ASSIGN TO "DBCONN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DBPARM-STATUS.
+      *    RESTART/CHECKPOINT FILE -- REMEMBERS THE LAST TEST-TBL ROW
+      *    COMMITTED SO A RERUN AFTER A FAILURE DOES NOT REINSERT ROWS
+           SELECT RESTART-FILE     ASSIGN TO "INSRESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+      *    EMPSEED.DAT NAME FIELD IS 30 BYTES -- THE KANJI NAMES ARE
+      *    STORED AT 3 BYTES/CHARACTER (UTF-8) PLUS TRAILING PAD, SO
+      *    THE RECORD IS 4 + 30 + 4 = 38 BYTES; A NARROWER NAME FIELD
+      *    MISALIGNS EVERY LINE SEQUENTIAL READ AGAINST THE NEXT ROW
+       FD  SEED-FILE.
+       01  SEED-REC.
+           05  SEED-NO             PIC S9(04).
+           05  SEED-NAME           PIC  X(30).
+           05  SEED-SALARY         PIC S9(04).
+
+       FD  DBPARM-FILE.
+       01  DBPARM-REC.
+           05  DBPARM-DBNAME       PIC  X(30).
+           05  DBPARM-USERNAME     PIC  X(30).
+           05  DBPARM-PASSWD       PIC  X(10).
+
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           05  RESTART-IDX         PIC  9(02).
+
        WORKING-STORAGE             SECTION.
-       01  TEST-DATA.
-                                       *>"---+++++++++++++++++++++----"
-      *   03 FILLER       PIC X(28) VALUE "0001HOKKAI TARO         0400".
-      *   03 FILLER       PIC X(28) VALUE "0002AOMORI JIRO         0350".
-      *   03 FILLER       PIC X(28) VALUE "0003AKITA SABURO        0300".
-      *   03 FILLER       PIC X(28) VALUE "0004IWATE SHIRO         025p".
-      *   03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO         020p".
-      *   03 FILLER       PIC X(28) VALUE "0006FUKUSHIMA RIKURO    0150".
-      *   03 FILLER       PIC X(28) VALUE "0007TOCHIGI SHICHIRO    010p".
-      *   03 FILLER       PIC X(28) VALUE "0008IBARAKI HACHIRO     0050".
-      *   03 FILLER       PIC X(28) VALUE "0009GUMMA KURO          020p".
-      *   03 FILLER       PIC X(28) VALUE "0010SAITAMA JURO        0350".
-         03 FILLER       PIC X(28) VALUE "0001北海　太郎          0400".
-         03 FILLER       PIC X(28) VALUE "0002青森　次郎          0350".
-         03 FILLER       PIC X(28) VALUE "0003秋田　三郎          0300".
-         03 FILLER       PIC X(28) VALUE "0004岩手　四郎          025p".
-         03 FILLER       PIC X(28) VALUE "0005宮城　五郎          020p".
-         03 FILLER       PIC X(28) VALUE "0006福島　六郎          0150".
-         03 FILLER       PIC X(28) VALUE "0007栃木　七郎          010p".
-         03 FILLER       PIC X(28) VALUE "0008茨城　八郎          0050".
-         03 FILLER       PIC X(28) VALUE "0009群馬　九郎          020p".
-         03 FILLER       PIC X(28) VALUE "0010埼玉　十郎          0350".
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
+       01  WS-SEED-STATUS          PIC  X(02).
+           88  WS-SEED-OK          VALUE "00".
+           88  WS-SEED-EOF         VALUE "10".
+       01  WS-DBPARM-STATUS        PIC  X(02).
+           88  WS-DBPARM-OK        VALUE "00".
+       01  WS-RESTART-STATUS       PIC  X(02).
+           88  WS-RESTART-OK       VALUE "00".
+       01  WS-START-IDX            PIC  9(02) VALUE 1.
+      *    SET BY LOAD-RESTART-CHECKPOINT WHEN INSRESTART.DAT SHOWS A
+      *    PRIOR RUN LEFT OFF PART WAY THROUGH -- GUARDS THE DROP/CREATE
+      *    BELOW SO A RESTART NEVER WIPES OUT ALREADY-COMMITTED ROWS
+       01  WS-RESTART-FLAG         PIC  X     VALUE "N".
+           88  WS-IS-RESTART       VALUE "Y".
+       01  TEST-TBL-GROUP.
          03  TEST-TBL    OCCURS  10.
            05  TEST-NO             PIC S9(04).
            05  TEST-NAME           PIC  X(20) .
            05  TEST-SALARY         PIC S9(04).
+       01  TEST-CNT                PIC  9(02) VALUE ZERO.
        01  IDX                     PIC  9(02).
        01  SYS-TIME                PIC  9(08).
- 
+       01  WS-LOAD-SUMMARY.
+           05  WS-ATTEMPTED        PIC  9(04) VALUE ZERO.
+           05  WS-INSERTED         PIC  9(04) VALUE ZERO.
+           05  WS-REJECTED         PIC  9(04) VALUE ZERO.
+           05  WS-INSERT-ANOMALIES PIC  9(04) VALUE ZERO.
+       01  WS-CHECK-SALARY         PIC S9(04).
+       01  WS-SALARY-FLAG          PIC  X.
+           88  SALARY-IS-VALID     VALUE "Y".
+           88  SALARY-IS-INVALID   VALUE "N".
+       01  WS-PROGRAM-NAME         PIC  X(10) VALUE "INSERTTBL".
+      *    AUDIT-TRAIL BOOKKEEPING -- START TIMESTAMP CAPTURED UP
+      *    FRONT, PASSED TO AUDITLOG ALONGSIDE THE LOAD SUMMARY WHEN
+      *    THE RUN ENDS SO EVERY LOAD LEAVES A QUERYABLE HISTORY RECORD
+       01  WS-AUDIT-START-DATE     PIC  9(08).
+       01  WS-AUDIT-START-TIME     PIC  9(08).
+       01  WS-AUDIT-STATUS         PIC  X(04) VALUE "OK".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
@@ -62,100 +112,318 @@
       ******************************************************************
        MAIN-RTN.
            DISPLAY "*** INSERTTBL STARTED ***".
+           ACCEPT  WS-AUDIT-START-DATE  FROM DATE YYYYMMDD.
+           ACCEPT  WS-AUDIT-START-TIME  FROM TIME.
 
-      *    WHENEVER IS NOT YET SUPPORTED :(
-      *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
-           
-      *    CONNECT
-           MOVE  "testdb"          TO   DBNAME.
-           MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           
-      *    DROP TABLE
-           EXEC SQL
-               DROP TABLE IF EXISTS EMP
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
-           
-      *    CREATE TABLE 
-           EXEC SQL
-                CREATE TABLE EMP
-                (
-                    EMP_NO     NUMERIC(4,0) NOT NULL,
-                    EMP_NAME   CHAR(20),
-                    EMP_SALARY NUMERIC(4,0),
-                    CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
-                )
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           
-      *    INSERT ROWS USING LITERAL
-           EXEC SQL
-      *         INSERT INTO EMP VALUES (46, 'KAGOSHIMA ROKURO', -320)
+      *    LOAD THE SEED ROWS FROM THE EXTERNAL FILE INTO TEST-TBL
+           PERFORM LOAD-SEED-DATA.
+
+      *    RESUME AFTER THE LAST ROW CHECKPOINTED BY A PRIOR, ABENDED
+      *    RUN INSTEAD OF REINSERTING ROWS THAT ALREADY COMMITTED
+           PERFORM LOAD-RESTART-CHECKPOINT.
+
+      *    WHENEVER IS NOT YET SUPPORTED :( (SEE FETCHTBL, SAME
+      *    TOOLCHAIN) -- EACH GENUINE-ERROR BRANCH BELOW CALLS
+      *    ERROR-RTN EXPLICITLY INSTEAD, WHICH ALSO KEEPS THE BENIGN,
+      *    EXPECTED SQLSTATE 23505 DUPLICATE-KEY SKIP BELOW FROM
+      *    TRIPPING THE ERROR LOG THE WAY A BLANKET WHENEVER SQLERROR
+      *    WOULD.
+
+      *    CONNECT -- DBNAME/USERNAME/PASSWD COME FROM DBCONN.DAT WHEN
+      *    PRESENT, SO POINTING THIS JOB AT UAT/PROD IS A DATA CHANGE
+           PERFORM LOAD-DB-PARMS.
+           PERFORM CONNECT-TO-DB.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE "FAIL"           TO   WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 8                TO   RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *    DROP/CREATE TABLE -- ONLY ON A FRESH RUN. WHEN
+      *    LOAD-RESTART-CHECKPOINT FOUND A CHECKPOINT LEFT BY A PRIOR
+      *    ABENDED RUN, EMP ALREADY HOLDS ROWS THAT COMMITTED BEFORE
+      *    THE FAILURE; DROPPING AND RECREATING THE TABLE HERE WOULD
+      *    SILENTLY DISCARD THEM RIGHT BEFORE THE CHECKPOINT-DRIVEN
+      *    LOOP SKIPS PAST THOSE SAME ROWS ASSUMING THEY ARE STILL THERE
+           IF  WS-IS-RESTART
+               DISPLAY "*** RESTART DETECTED, EMP ALREADY LOADED -- "
+                       "SKIPPING DROP/CREATE TABLE EMP ***"
+           ELSE
+      *        DROP TABLE
+               EXEC SQL
+                   DROP TABLE IF EXISTS EMP
+               END-EXEC
+
+      *        CREATE TABLE
+               EXEC SQL
+                    CREATE TABLE EMP
+                    (
+                        EMP_NO     NUMERIC(4,0) NOT NULL,
+                        EMP_NAME   CHAR(20),
+                        EMP_SALARY NUMERIC(4,0),
+                        CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+                    )
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   PERFORM ERROR-RTN
+                   MOVE "FAIL"           TO   WS-AUDIT-STATUS
+                   PERFORM WRITE-AUDIT-RECORD
+                   MOVE 8                TO   RETURN-CODE
+                   GOBACK
+               END-IF
+           END-IF.
+
+      *    INSERT ROWS USING LITERAL -- VALIDATED BEFORE EVER REACHING
+      *    POSTGRESQL, SO A NEGATIVE SALARY DOESN'T DEPEND ON THE DB
+           ADD  1                  TO   WS-ATTEMPTED.
+           MOVE -320                TO  WS-CHECK-SALARY.
+           PERFORM VALIDATE-SALARY.
+           IF  SALARY-IS-INVALID
+               ADD  1              TO   WS-REJECTED
+               DISPLAY "*** INVALID SALARY, INSERT SKIPPED: EMP_NO "
+                       "0046 SALARY " WS-CHECK-SALARY " ***"
+           ELSE
+               EXEC SQL
+      *        INSERT INTO EMP VALUES (46, 'KAGOSHIMA ROKURO', -320)
                INSERT INTO EMP VALUES (46, '鹿児島　六郎', -320)
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+               END-EXEC
+               IF  SQLCODE = ZERO
+                   ADD  1          TO   WS-INSERTED
+                   IF  SQLERRD(3) NOT = 1
+                       ADD  1      TO   WS-INSERT-ANOMALIES
+                       DISPLAY "*** WARNING: INSERT FOR EMP_NO 0046 "
+                               "AFFECTED " SQLERRD(3)
+                               " ROWS, EXPECTED 1 ***"
+                   END-IF
+               ELSE
+                   PERFORM ERROR-RTN
+                   ADD  1          TO   WS-REJECTED
+               END-IF
+           END-IF.
 
-           EXEC SQL
-      *         INSERT INTO EMP VALUES (47, 'OKINAWA SHICHIRO', 480)
+           ADD  1                  TO   WS-ATTEMPTED.
+           MOVE  480                TO  WS-CHECK-SALARY.
+           PERFORM VALIDATE-SALARY.
+           IF  SALARY-IS-INVALID
+               ADD  1              TO   WS-REJECTED
+               DISPLAY "*** INVALID SALARY, INSERT SKIPPED: EMP_NO "
+                       "0047 SALARY " WS-CHECK-SALARY " ***"
+           ELSE
+               EXEC SQL
+      *        INSERT INTO EMP VALUES (47, 'OKINAWA SHICHIRO', 480)
                INSERT INTO EMP VALUES (47, '沖縄　七郎', 480)
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+               END-EXEC
+               IF  SQLCODE = ZERO
+                   ADD  1          TO   WS-INSERTED
+                   IF  SQLERRD(3) NOT = 1
+                       ADD  1      TO   WS-INSERT-ANOMALIES
+                       DISPLAY "*** WARNING: INSERT FOR EMP_NO 0047 "
+                               "AFFECTED " SQLERRD(3)
+                               " ROWS, EXPECTED 1 ***"
+                   END-IF
+               ELSE
+                   PERFORM ERROR-RTN
+                   ADD  1          TO   WS-REJECTED
+               END-IF
+           END-IF.
 
-      *    INSERT ROWS USING HOST VARIABLE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+      *    INSERT ROWS USING HOST VARIABLE -- RESUMES FROM WS-START-IDX
+      *    SO A RERUN AFTER A FAILURE SKIPS ROWS ALREADY COMMITTED
+           PERFORM VARYING IDX FROM WS-START-IDX BY 1
+                   UNTIL IDX > TEST-CNT
               MOVE TEST-NO(IDX)     TO  EMP-NO
               MOVE TEST-NAME(IDX)   TO  EMP-NAME
               MOVE TEST-SALARY(IDX) TO  EMP-SALARY
-              EXEC SQL
-                 INSERT INTO EMP VALUES
-                        (:EMP-NO,:EMP-NAME,:EMP-SALARY)
-              END-EXEC
-              IF  SQLCODE NOT = ZERO 
-                  PERFORM ERROR-RTN
-                  EXIT PERFORM
+              ADD  1               TO   WS-ATTEMPTED
+              MOVE TEST-SALARY(IDX)   TO   WS-CHECK-SALARY
+              PERFORM VALIDATE-SALARY
+              IF  SALARY-IS-INVALID
+                  ADD  1           TO   WS-REJECTED
+                  DISPLAY "*** INVALID SALARY SKIPPED: " TEST-NO(IDX)
+                          " " TEST-NAME(IDX) " " WS-CHECK-SALARY
+              ELSE
+                  EXEC SQL
+                     INSERT INTO EMP VALUES
+                            (:EMP-NO,:EMP-NAME,:EMP-SALARY)
+                  END-EXEC
+                  IF  SQLSTATE = "23505"
+      *               CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO) VIOLATION
+      *               -- SKIP THIS ROW, KEEP LOADING REST OF TEST-TBL
+                      ADD  1       TO   WS-REJECTED
+                      DISPLAY "*** DUPLICATE EMP_NO SKIPPED: "
+                              TEST-NO(IDX) " " TEST-NAME(IDX)
+                  ELSE
+                      IF  SQLCODE NOT = ZERO
+                          PERFORM ERROR-RTN
+                          ADD  1   TO   WS-REJECTED
+                          EXIT PERFORM
+                      ELSE
+                          ADD  1   TO   WS-INSERTED
+      *                   SQLERRD(3) IS THE ROW COUNT AFFECTED BY THE
+      *                   LAST EXEC SQL -- A SUCCESSFUL SINGLE-ROW
+      *                   INSERT SHOULD ALWAYS AFFECT EXACTLY ONE ROW
+                          IF  SQLERRD(3) NOT = 1
+                              ADD  1   TO   WS-INSERT-ANOMALIES
+                              DISPLAY "*** WARNING: INSERT FOR EMP_NO "
+                                      TEST-NO(IDX) " AFFECTED "
+                                      SQLERRD(3) " ROWS, EXPECTED 1 ***"
+                          END-IF
+                          CALL "SQLWARNCK" USING SQLWARN
+      *                   COMMIT AND CHECKPOINT THIS ROW RIGHT AWAY SO
+      *                   A LATER ABEND DOES NOT LOSE OR REINSERT IT
+                          EXEC SQL COMMIT WORK END-EXEC
+                          PERFORM SAVE-RESTART-CHECKPOINT
+                      END-IF
+                  END-IF
               END-IF
            END-PERFORM.
 
       *    COMMIT
            EXEC SQL COMMIT WORK END-EXEC.
-           
+
+      *    CLEAN FINISH -- CLEAR THE CHECKPOINT SO THE NEXT RUN STARTS
+      *    A FRESH LOAD FROM ROW 1 INSTEAD OF SKIPPING EVERYTHING
+           PERFORM CLEAR-RESTART-CHECKPOINT.
+
       *    DISCONNECT
-           EXEC SQL
-               DISCONNECT ALL
-           END-EXEC.
+           PERFORM DISCONNECT-FROM-DB.
            
       *    END
            DISPLAY "*** INSERTTBL FINISHED ***".
-           STOP RUN.
+           DISPLAY "*** LOAD SUMMARY -- ATTEMPTED: " WS-ATTEMPTED
+                   "  INSERTED: " WS-INSERTED
+                   "  REJECTED: " WS-REJECTED
+                   "  ANOMALIES: " WS-INSERT-ANOMALIES " ***".
+      *    RECORD THIS RUN IN THE SHARED AUDIT TRAIL -- ROWS PROCESSED
+      *    IS THE INSERTED COUNT, STATUS STAYS "OK" UNLESS A REJECTED
+      *    ROW OR AN UNEXPECTED SQLERRD(3) ROW COUNT MADE IT AN
+      *    INCOMPLETE OR SUSPECT LOAD
+           IF  WS-REJECTED NOT = ZERO OR WS-INSERT-ANOMALIES NOT = ZERO
+               MOVE "WARN"           TO   WS-AUDIT-STATUS
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+      *    RC 0 SO A BATCH DRIVER CAN CHECK THE CONDITION CODE BEFORE
+      *    PROCEEDING TO FETCHTBL; GOBACK (NOT STOP RUN) SO INSERTTBL
+      *    RETURNS CLEANLY TO A CALLER WHEN CHAINED, WHILE STILL ENDING
+      *    THE RUN NORMALLY WHEN LAUNCHED ON ITS OWN
+           MOVE 0                    TO   RETURN-CODE.
+           GOBACK.
 
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
-           DISPLAY "*** SQL ERROR ***".
-           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
-           EVALUATE SQLCODE
-              WHEN  +10
-                 DISPLAY "Record not found"
-              WHEN  -01
-                 DISPLAY "Connection falied"
-              WHEN  -20
-                 DISPLAY "Internal error"
-              WHEN  -30
-                 DISPLAY "PostgreSQL error"
-                 DISPLAY "ERRCODE: "  SQLSTATE
-                 DISPLAY SQLERRMC
-              *> TO RESTART TRANSACTION, DO ROLLBACK.
-                 EXEC SQL
-                     ROLLBACK
-                 END-EXEC
-              WHEN  OTHER
-                 DISPLAY "Undefined error"
-                 DISPLAY "ERRCODE: "  SQLSTATE
-                 DISPLAY SQLERRMC
-           END-EVALUATE.
-      ******************************************************************  
+      *    LOGGING/DISPLAY LOGIC LIVES IN SHARED SUBPROGRAM ERRLOG SO
+      *    INSERTTBL AND FETCHTBL DO NOT EACH CARRY THEIR OWN COPY
+           CALL "ERRLOG" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                                SQLERRMC.
+      *> TO RESTART TRANSACTION, DO ROLLBACK.
+           IF  SQLCODE = -30
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+           END-IF.
+      ******************************************************************
+      *    CONNECT-TO-DB / DISCONNECT-FROM-DB -- SHARED WITH FETCHTBL
+           COPY "DBCONNECT.CPY".
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+      ******************************************************************
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME, WS-AUDIT-START-DATE,
+                                  WS-AUDIT-START-TIME, WS-INSERTED,
+                                  WS-AUDIT-STATUS.
+      ******************************************************************
+       LOAD-SEED-DATA.
+      ******************************************************************
+           MOVE  ZERO              TO   TEST-CNT.
+           OPEN INPUT SEED-FILE.
+           IF  NOT WS-SEED-OK
+               DISPLAY "*** UNABLE TO OPEN EMPSEED.DAT, STATUS: "
+                       WS-SEED-STATUS " - NO SEED ROWS LOADED ***"
+           ELSE
+               PERFORM UNTIL WS-SEED-EOF OR TEST-CNT = 10
+                   READ SEED-FILE
+                       AT END
+                           SET WS-SEED-EOF TO TRUE
+                       NOT AT END
+                           ADD  1           TO   TEST-CNT
+                           MOVE SEED-NO     TO   TEST-NO(TEST-CNT)
+                           MOVE SEED-NAME   TO   TEST-NAME(TEST-CNT)
+                           MOVE SEED-SALARY TO   TEST-SALARY(TEST-CNT)
+      *                    ECHO EACH LOADED ROW SO A BAD SEED FILE
+      *                    LAYOUT (WRONG FIELD WIDTHS, MISALIGNED
+      *                    RECORDS) SHOWS UP ON THE CONSOLE IMMEDIATELY
+                           DISPLAY "*** SEED ROW " TEST-CNT ": NO="
+                                   TEST-NO(TEST-CNT) " NAME="
+                                   TEST-NAME(TEST-CNT) " SALARY="
+                                   TEST-SALARY(TEST-CNT) " ***"
+                   END-READ
+               END-PERFORM
+               CLOSE SEED-FILE
+               DISPLAY "*** " TEST-CNT " SEED ROW(S) LOADED FROM "
+                       "EMPSEED.DAT ***"
+           END-IF.
+      ******************************************************************
+       LOAD-DB-PARMS.
+      ******************************************************************
+      *    DEFAULTS, OVERRIDDEN BELOW IF DBCONN.DAT IS PRESENT
+           MOVE  "testdb"          TO   DBNAME.
+           MOVE  "postgres"        TO   USERNAME.
+           MOVE  SPACE             TO   PASSWD.
+           OPEN INPUT DBPARM-FILE.
+           IF  WS-DBPARM-OK
+               READ DBPARM-FILE
+                   NOT AT END
+                       MOVE DBPARM-DBNAME    TO   DBNAME
+                       MOVE DBPARM-USERNAME  TO   USERNAME
+                       MOVE DBPARM-PASSWD    TO   PASSWD
+               END-READ
+               CLOSE DBPARM-FILE
+           ELSE
+               DISPLAY "*** DBCONN.DAT NOT FOUND, USING DEFAULTS ***"
+           END-IF.
+      ******************************************************************
+       VALIDATE-SALARY.
+      ******************************************************************
+      *    REJECT ONLY OUT-OF-RANGE SALARIES BEFORE THEY EVER REACH
+      *    POSTGRESQL -- A NEGATIVE SALARY IS LEGITIMATE (SEE REQ011
+      *    EXCEPTION-REVIEW FLAGGING IN FETCHTBL), SO ONLY MAGNITUDES
+      *    THAT WOULD NOT FIT EMP_SALARY NUMERIC(4,0) ARE REJECTED HERE.
+           IF  WS-CHECK-SALARY < -9999 OR WS-CHECK-SALARY > 9999
+               SET SALARY-IS-INVALID TO TRUE
+           ELSE
+               SET SALARY-IS-VALID   TO TRUE
+           END-IF.
+      ******************************************************************
+       LOAD-RESTART-CHECKPOINT.
+      ******************************************************************
+           MOVE  1                 TO   WS-START-IDX.
+           OPEN INPUT RESTART-FILE.
+           IF  WS-RESTART-OK
+               READ RESTART-FILE
+                   NOT AT END
+                       IF  RESTART-IDX > 0
+                           COMPUTE WS-START-IDX = RESTART-IDX + 1
+                           SET  WS-IS-RESTART TO TRUE
+                           DISPLAY "*** RESUMING LOAD AFTER ROW "
+                                   RESTART-IDX " PER INSRESTART.DAT ***"
+                       END-IF
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+      ******************************************************************
+       SAVE-RESTART-CHECKPOINT.
+      ******************************************************************
+           MOVE  IDX                TO  RESTART-IDX.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+      ******************************************************************
+       CLEAR-RESTART-CHECKPOINT.
+      ******************************************************************
+           MOVE  ZERO                TO  RESTART-IDX.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
+      ******************************************************************
