@@ -13,16 +13,91 @@
        AUTHOR.                     TSH.
        DATE-WRITTEN.               2013-06-28.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    SPOOLED PRINT FILE -- SO THE EMP LISTING CAN BE ARCHIVED OR
+      *    PHYSICALLY PRINTED, NOT JUST SCREEN-SCRAPED OFF SYSOUT
+           SELECT PRINT-FILE       ASSIGN TO "EMPLIST.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+      *    CSV EXTRACT -- ALTERNATE OUTPUT MODE SO THE RESULT SET CAN
+      *    BE HANDED OFF TO A SPREADSHEET INSTEAD OF RE-KEYED BY HAND
+           SELECT CSV-FILE         ASSIGN TO "EMPLIST.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+      *    SHARED AUDIT TRAIL -- READ BACK HERE TO RECONCILE THIS
+      *    RUN'S EMP-CNT AGAINST THE MOST RECENT INSERTTBL LOAD
+           SELECT AUDIT-FILE       ASSIGN TO "AUDITTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-REC               PIC  X(80).
+
+       FD  CSV-FILE.
+       01  CSV-REC                 PIC  X(60).
+
+       FD  AUDIT-FILE.
+           COPY "AUDITREC.CPY".
+
        WORKING-STORAGE             SECTION.
+       01  WS-AUDIT-FILE-STATUS    PIC  X(02).
+           88  WS-AUDIT-FILE-OK    VALUE "00".
+           88  WS-AUDIT-FILE-EOF   VALUE "10".
+      *    RECONCILIATION -- LAST INSERTTBL LOAD SEEN IN THE AUDIT
+      *    TRAIL, COMPARED AGAINST THIS RUN'S EMP-CNT BELOW
+       01  WS-EXPECTED-CNT         PIC  9(06) VALUE ZERO.
+       01  WS-EXPECTED-FOUND       PIC  X VALUE "N".
+           88  WS-EXPECTED-KNOWN   VALUE "Y".
+       01  WS-PRINT-STATUS         PIC  X(02).
+           88  WS-PRINT-OK         VALUE "00".
+       01  WS-CSV-STATUS           PIC  X(02).
+           88  WS-CSV-OK           VALUE "00".
+       01  WS-OUTPUT-MODE          PIC  X VALUE "R".
+           88  WS-MODE-CSV         VALUE "C".
+           88  WS-MODE-REPORT      VALUE "R".
+       01  WS-PROGRAM-NAME         PIC  X(10) VALUE "FETCHTBL".
+      *    SHARED ACROSS THE RUN UNIT (SEE EMPBATCH) SO A CALLER
+      *    CHAINING INSERTTBL/FETCHTBL AS ONE BATCH STEP CAN SKIP THE
+      *    INTERACTIVE PROMPTS BELOW INSTEAD OF HANGING ON CONSOLE INPUT
+       01  WS-BATCH-MODE           PIC  X EXTERNAL VALUE "N".
+           88  WS-BATCH-MODE-ON    VALUE "Y".
+      *    AUDIT-TRAIL BOOKKEEPING -- START TIMESTAMP CAPTURED UP
+      *    FRONT, PASSED TO AUDITLOG WHEN THE RUN ENDS SO EVERY REPORT
+      *    RUN LEAVES A QUERYABLE HISTORY RECORD ALONGSIDE INSERTTBL'S
+       01  WS-AUDIT-START-DATE     PIC  9(08).
+       01  WS-AUDIT-START-TIME     PIC  9(08).
+       01  WS-AUDIT-STATUS         PIC  X(04) VALUE "OK".
+       01  WS-ROWS-FETCHED         PIC  9(04) VALUE ZERO.
+      *    "OK" UNLESS THE FETCH LOOP HITS A REAL SQL ERROR BELOW, SO
+      *    THE FINAL RETURN-CODE REFLECTS THE WHOLE RUN, NOT JUST
+      *    WHETHER THE PROGRAM REACHED ITS LAST STATEMENT
+       01  WS-RUN-STATUS           PIC  X(04) VALUE "OK".
+           88  WS-RUN-OK           VALUE "OK".
        01  D-EMP-REC.
            05  D-EMP-NO            PIC  9(04).
            05  FILLER              PIC  X.
            05  D-EMP-NAME          PIC  X(20).
            05  FILLER              PIC  X.
            05  D-EMP-SALARY        PIC  --,--9.
+           05  FILLER              PIC  X.
+           05  D-EMP-FLAG          PIC  X(14).
+
+      *    PAGE-BREAK CONTROL -- HEADER IS REPRINTED EVERY WS-PAGE-LINES
+      *    ROWS SO A LONG LISTING STAYS READABLE
+       01  WS-PAGE-LINES           PIC  9(02) VALUE 20.
+       01  WS-LINE-CNT             PIC  9(02) VALUE ZERO.
+
+      *    RUNNING GRAND TOTAL OF EMP_SALARY ACROSS CURSOR C1
+       01  WS-SALARY-TOTAL         PIC S9(08) VALUE ZERO.
+       01  D-SALARY-TOTAL          PIC  --,---,---,--9.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
@@ -33,14 +108,34 @@
            05  EMP-NAME            PIC  X(20) .
            05  EMP-SALARY          PIC S9(04).
        01  EMP-CNT                 PIC  9(04).
+
+      *    CURSOR C1 FILTER -- DEFAULTS MATCH EVERY ROW SO A RUN WITH
+      *    NO FILTER ENTERED BEHAVES LIKE THE ORIGINAL UNFILTERED CURSOR
+       01  WS-NAME-PATTERN         PIC  X(22) VALUE "%".
+       01  WS-SAL-MIN              PIC S9(04) VALUE -9999.
+       01  WS-SAL-MAX              PIC S9(04) VALUE  9999.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      *    STAGING FIELDS FOR THE SALARY-RANGE PROMPTS -- ACCEPT INTO
+      *    ALPHANUMERIC FIRST SO A BLANK RESPONSE CAN BE DETECTED AND
+      *    LEFT AS THE MATCH-EVERYTHING DEFAULT INSTEAD OF THE NUMERIC
+      *    ACCEPT'S BLANK-BECOMES-ZERO BEHAVIOR CLOBBERING IT
+       01  WS-SAL-MIN-IN            PIC  X(06) VALUE SPACES.
+       01  WS-SAL-MAX-IN            PIC  X(06) VALUE SPACES.
+      *    STRING OPERAND FOR THE CSV SALARY COLUMN -- EMP-SALARY IS
+      *    SIGNED DISPLAY, SO STRINGING IT RAW STRINGS THE OVERPUNCH
+      *    SIGN BYTE INSTEAD OF A READABLE "-" (SAME FIX AS EMPMAINT'S
+      *    WS-EMP-SALARY)
+       01  WS-CSV-SALARY            PIC -(4)9.
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
            DISPLAY "*** FETCHTBL STARTED ***".
+           ACCEPT  WS-AUDIT-START-DATE  FROM DATE YYYYMMDD.
+           ACCEPT  WS-AUDIT-START-TIME  FROM TIME.
            
       *    WHENEVER IS NOT YET SUPPORTED :(
       *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
@@ -49,44 +144,129 @@
            MOVE  "testdb"          TO   DBNAME.
            MOVE  "postgres"        TO   USERNAME.
            MOVE  SPACE             TO   PASSWD.
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           PERFORM CONNECT-TO-DB.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE "FAIL"           TO   WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               MOVE 8                TO   RETURN-CODE
+               GOBACK
+           END-IF.
            
       *    SELECT COUNT(*) INTO HOST-VARIABLE
            EXEC SQL 
                SELECT COUNT(*) INTO :EMP-CNT FROM EMP
            END-EXEC.
            DISPLAY "TOTAL RECORD: " EMP-CNT.
-           
-      *    DECLARE CURSOR
-           EXEC SQL 
+
+      *    RECONCILE EMP-CNT AGAINST THE MOST RECENT INSERTTBL LOAD
+      *    INSTEAD OF JUST PRINTING A NUMBER NOBODY DOUBLE-CHECKS
+           PERFORM RECONCILE-WITH-LOAD.
+
+      *    ACCEPT AN OPTIONAL SALARY-RANGE / NAME-PATTERN FILTER, AND
+      *    THE OUTPUT MODE -- BUT ONLY WHEN RUNNING INTERACTIVELY;
+      *    A BATCH-CHAINED CALL (SEE EMPBATCH) KEEPS THE MATCH-EVERY-
+      *    THING / REPORT-MODE DEFAULTS INSTEAD OF PROMPTING
+           IF  NOT WS-BATCH-MODE-ON
+               PERFORM ACCEPT-FILTER-PARMS
+
+      *        ACCEPT THE OUTPUT MODE -- R (DEFAULT) FOR THE CONSOLE/
+      *        PRINT REPORT, C FOR A COMMA-SEPARATED EMPLIST.CSV EXTRACT
+               DISPLAY "OUTPUT MODE - R=REPORT, C=CSV (BLANK FOR "
+                       "REPORT): "
+               ACCEPT  WS-OUTPUT-MODE   FROM CONSOLE
+               IF  WS-OUTPUT-MODE = SPACE OR LOW-VALUE
+                   MOVE  "R"            TO   WS-OUTPUT-MODE
+               END-IF
+           ELSE
+               DISPLAY "*** BATCH MODE: SKIPPING INTERACTIVE PROMPTS, "
+                       "USING DEFAULT FILTER/REPORT MODE ***"
+           END-IF.
+
+      *    DECLARE CURSOR -- WS-NAME-PATTERN/WS-SAL-MIN/WS-SAL-MAX
+      *    DEFAULT TO MATCH-EVERYTHING WHEN NO FILTER WAS ENTERED
+           EXEC SQL
                DECLARE C1 CURSOR FOR
-               SELECT EMP_NO, EMP_NAME, EMP_SALARY 
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
                       FROM EMP
+                      WHERE EMP_NAME LIKE :WS-NAME-PATTERN
+                        AND EMP_SALARY
+                            BETWEEN :WS-SAL-MIN AND :WS-SAL-MAX
                       ORDER BY EMP_NO
            END-EXEC.
            EXEC SQL
                OPEN C1
            END-EXEC.
            
-      *    FETCH
-           DISPLAY "---- -------------------- ------".
-           DISPLAY "NO   NAME                 SALARY".
-           DISPLAY "---- -------------------- ------".
-           EXEC SQL 
+      *    FETCH -- HEADER REPRINTS EVERY WS-PAGE-LINES ROWS IN REPORT
+      *    MODE; CSV MODE JUST SPOOLS ONE COMMA-SEPARATED LINE PER ROW
+           MOVE  ZERO               TO   WS-LINE-CNT.
+           MOVE  ZERO               TO   WS-SALARY-TOTAL.
+           IF  WS-MODE-CSV
+               OPEN OUTPUT CSV-FILE
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               PERFORM PRINT-HEADERS
+           END-IF.
+           EXEC SQL
                FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
            END-EXEC.
-           PERFORM UNTIL SQLCODE NOT = ZERO
-              MOVE  EMP-NO        TO    D-EMP-NO
-              MOVE  EMP-NAME      TO    D-EMP-NAME
-              MOVE  EMP-SALARY    TO    D-EMP-SALARY
-              DISPLAY D-EMP-REC
-              EXEC SQL 
+      *    SQLCODE +100 MEANS "NO MORE ROWS" AND ENDS THE LOOP CLEANLY;
+      *    A NEGATIVE SQLCODE IS A REAL FAILURE AND STOPS THE LOOP TOO,
+      *    BUT IS ROUTED TO ERROR-RTN BELOW INSTEAD OF BEING TREATED AS
+      *    "WE'RE JUST DONE"
+           PERFORM UNTIL SQLCODE = +100 OR SQLCODE < ZERO
+              CALL "SQLWARNCK" USING SQLWARN
+              IF  EMP-SALARY < ZERO
+                  MOVE "*** REVIEW ***" TO D-EMP-FLAG
+              ELSE
+                  MOVE  SPACE     TO    D-EMP-FLAG
+              END-IF
+              IF  WS-MODE-CSV
+                  PERFORM WRITE-CSV-ROW
+              ELSE
+                  IF  WS-LINE-CNT NOT < WS-PAGE-LINES
+                      PERFORM PRINT-HEADERS
+                  END-IF
+                  MOVE  EMP-NO        TO    D-EMP-NO
+                  MOVE  EMP-NAME      TO    D-EMP-NAME
+                  MOVE  EMP-SALARY    TO    D-EMP-SALARY
+                  DISPLAY D-EMP-REC
+                  IF  WS-PRINT-OK
+                      WRITE PRINT-REC  FROM  D-EMP-REC
+                  END-IF
+                  ADD  1              TO    WS-LINE-CNT
+              END-IF
+              ADD  EMP-SALARY     TO    WS-SALARY-TOTAL
+              ADD  1              TO    WS-ROWS-FETCHED
+              EXEC SQL
                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
               END-EXEC
            END-PERFORM.
+
+           IF  SQLCODE < ZERO
+               PERFORM ERROR-RTN
+               MOVE "FAIL"           TO   WS-RUN-STATUS
+           END-IF.
+
+      *    GRAND-TOTAL LINE -- CSV MODE SKIPS THE REPORT FOOTER SINCE
+      *    THE EXTRACT IS MEANT TO BE PLAIN DATA ROWS ONLY
+           IF  WS-MODE-CSV
+               CLOSE CSV-FILE
+           ELSE
+               MOVE  WS-SALARY-TOTAL  TO   D-SALARY-TOTAL
+               DISPLAY "---- -------------------- ------"
+               DISPLAY "TOTAL SALARY:        " D-SALARY-TOTAL
+               IF  WS-PRINT-OK
+                   WRITE PRINT-REC
+                       FROM "---- -------------------- ------"
+                   MOVE  SPACE        TO   PRINT-REC
+                   STRING "TOTAL SALARY:        " D-SALARY-TOTAL
+                       DELIMITED BY SIZE INTO PRINT-REC
+                   WRITE PRINT-REC
+                   CLOSE PRINT-FILE
+               END-IF
+           END-IF.
            
       *    CLOSE CURSOR
            EXEC SQL 
@@ -99,38 +279,127 @@
            END-EXEC.
            
       *    DISCONNECT
-           EXEC SQL
-               DISCONNECT ALL
-           END-EXEC.
-           
+           PERFORM DISCONNECT-FROM-DB.
+
       *    END
            DISPLAY "*** FETCHTBL FINISHED ***".
-           STOP RUN.
+      *    RECORD THIS RUN IN THE SHARED AUDIT TRAIL -- ROWS PROCESSED
+      *    IS THE NUMBER OF ROWS ACTUALLY FETCHED OFF CURSOR C1
+           IF  NOT WS-RUN-OK
+               MOVE "FAIL"           TO   WS-AUDIT-STATUS
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+      *    GOBACK (NOT STOP RUN) SO A BATCH DRIVER CAN CALL FETCHTBL
+      *    AND STILL GET CONTROL BACK TO CHECK ITS CONDITION CODE
+           IF  WS-RUN-OK
+               MOVE 0                TO   RETURN-CODE
+           ELSE
+               MOVE 8                TO   RETURN-CODE
+           END-IF.
+           GOBACK.
 
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+      ******************************************************************
+           CALL "AUDITLOG" USING WS-PROGRAM-NAME, WS-AUDIT-START-DATE,
+                                  WS-AUDIT-START-TIME, WS-ROWS-FETCHED,
+                                  WS-AUDIT-STATUS.
+      ******************************************************************
+       RECONCILE-WITH-LOAD.
+      ******************************************************************
+      *    SCAN THE AUDIT TRAIL FOR THE LAST INSERTTBL RECORD -- ITS
+      *    AUD-ROWS-PROCESSED IS HOW MANY ROWS THAT LOAD PUT INTO EMP
+           MOVE  "N"                TO   WS-EXPECTED-FOUND.
+           OPEN INPUT AUDIT-FILE.
+           IF  WS-AUDIT-FILE-OK
+               PERFORM UNTIL WS-AUDIT-FILE-EOF
+                   READ AUDIT-FILE
+                       AT END
+                           SET WS-AUDIT-FILE-EOF TO TRUE
+                       NOT AT END
+                           IF  AUD-PROGRAM-NAME = "INSERTTBL"
+                               MOVE  "Y"  TO   WS-EXPECTED-FOUND
+                               MOVE  AUD-ROWS-PROCESSED
+                                                TO   WS-EXPECTED-CNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF  NOT WS-EXPECTED-KNOWN
+               DISPLAY "*** NO INSERTTBL AUDIT RECORD FOUND -- "
+                       "RECONCILIATION SKIPPED ***"
+           ELSE
+               IF  EMP-CNT = WS-EXPECTED-CNT
+                   DISPLAY "*** RECONCILED: EMP-CNT MATCHES LAST "
+                           "INSERTTBL LOAD (" WS-EXPECTED-CNT ") ***"
+               ELSE
+                   DISPLAY "*** DISCREPANCY: EMP-CNT " EMP-CNT
+                           " DOES NOT MATCH LAST INSERTTBL LOAD "
+                           WS-EXPECTED-CNT " ***"
+                   MOVE "WARN"          TO   WS-AUDIT-STATUS
+               END-IF
+           END-IF.
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
-           DISPLAY "*** SQL ERROR ***".
-           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
-           EVALUATE SQLCODE
-              WHEN  +10
-                 DISPLAY "Record not found"
-              WHEN  -01
-                 DISPLAY "Connection falied"
-              WHEN  -20
-                 DISPLAY "Internal error"
-              WHEN  -30
-                 DISPLAY "PostgreSQL error"
-                 DISPLAY "ERRCODE: "  SQLSTATE
-                 DISPLAY SQLERRMC
-              *> TO RESTART TRANSACTION, DO ROLLBACK.
-                 EXEC SQL
-                     ROLLBACK
-                 END-EXEC
-              WHEN  OTHER
-                 DISPLAY "Undefined error"
-                 DISPLAY "ERRCODE: "  SQLSTATE
-                 DISPLAY SQLERRMC
-           END-EVALUATE.
+      *    LOGGING/DISPLAY LOGIC LIVES IN SHARED SUBPROGRAM ERRLOG SO
+      *    INSERTTBL AND FETCHTBL DO NOT EACH CARRY THEIR OWN COPY
+           CALL "ERRLOG" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                                SQLERRMC.
+      *> TO RESTART TRANSACTION, DO ROLLBACK.
+           IF  SQLCODE = -30
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+           END-IF.
+      ******************************************************************
+      *    CONNECT-TO-DB / DISCONNECT-FROM-DB -- SHARED WITH INSERTTBL
+           COPY "DBCONNECT.CPY".
+      ******************************************************************
+       PRINT-HEADERS.
+      ******************************************************************
+           DISPLAY "---- -------------------- ------".
+           DISPLAY "NO   NAME                 SALARY".
+           DISPLAY "---- -------------------- ------".
+           IF  WS-PRINT-OK
+               WRITE PRINT-REC  FROM "---- -------------------- ------"
+               WRITE PRINT-REC  FROM "NO   NAME                 SALARY"
+               WRITE PRINT-REC  FROM "---- -------------------- ------"
+           END-IF.
+           MOVE  ZERO               TO   WS-LINE-CNT.
+      ******************************************************************
+       WRITE-CSV-ROW.
+      ******************************************************************
+           MOVE  SPACE               TO   CSV-REC.
+           MOVE  EMP-SALARY          TO   WS-CSV-SALARY.
+           STRING EMP-NO        DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  EMP-NAME      DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-CSV-SALARY DELIMITED BY SIZE
+                  INTO CSV-REC.
+           IF  WS-CSV-OK
+               WRITE CSV-REC
+           END-IF.
+      ******************************************************************
+       ACCEPT-FILTER-PARMS.
+      ******************************************************************
+      *    BLANK RESPONSES LEAVE THE MATCH-EVERYTHING DEFAULTS IN PLACE
+           DISPLAY "ENTER EMP_NAME PATTERN (BLANK FOR ALL): ".
+           ACCEPT  WS-NAME-PATTERN  FROM CONSOLE.
+           IF  WS-NAME-PATTERN = SPACE OR LOW-VALUE
+               MOVE  "%"            TO   WS-NAME-PATTERN
+           END-IF.
+           DISPLAY "ENTER MIN SALARY (BLANK FOR NO MINIMUM): ".
+           ACCEPT  WS-SAL-MIN-IN    FROM CONSOLE.
+           IF  WS-SAL-MIN-IN NOT = SPACES AND LOW-VALUE
+               MOVE  FUNCTION NUMVAL(WS-SAL-MIN-IN)  TO   WS-SAL-MIN
+           END-IF.
+           DISPLAY "ENTER MAX SALARY (BLANK FOR NO MAXIMUM): ".
+           ACCEPT  WS-SAL-MAX-IN    FROM CONSOLE.
+           IF  WS-SAL-MAX-IN NOT = SPACES AND LOW-VALUE
+               MOVE  FUNCTION NUMVAL(WS-SAL-MAX-IN)  TO   WS-SAL-MAX
+           END-IF.
       ******************************************************************
 
