@@ -0,0 +1,70 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  EMPBATCH --- master batch driver for the nightly EMP
+      *               load-and-report cycle: runs INSERTTBL, checks
+      *               its condition code, and only proceeds to
+      *               FETCHTBL if the load succeeded, so the two
+      *               programs run as one reliable unit of work
+      *               instead of two manually launched steps
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 EMPBATCH.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  WS-INSERTTBL-RC         PIC S9(4) COMP-5.
+       01  WS-FETCHTBL-RC          PIC S9(4) COMP-5.
+      *    SHARED ACROSS THE RUN UNIT WITH FETCHTBL -- SET BEFORE
+      *    CALLING IT SO IT SKIPS ITS INTERACTIVE PROMPTS INSTEAD OF
+      *    HANGING ON CONSOLE INPUT WHEN CHAINED INTO THIS BATCH STEP
+       01  WS-BATCH-MODE            PIC  X EXTERNAL VALUE "N".
+           88  WS-BATCH-MODE-ON     VALUE "Y".
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** EMPBATCH STARTED ***".
+
+      *    STEP 1 -- LOAD EMP. INSERTTBL SETS RETURN-CODE 0 ON SUCCESS,
+      *    8 ON FAILURE (SEE ITS OWN MAIN-RTN), AND RETURNS HERE VIA
+      *    GOBACK INSTEAD OF ENDING THE WHOLE RUN.
+           MOVE 0                   TO   RETURN-CODE.
+           CALL "INSERTTBL".
+           MOVE RETURN-CODE         TO   WS-INSERTTBL-RC.
+           DISPLAY "*** EMPBATCH: INSERTTBL CONDITION CODE "
+                   WS-INSERTTBL-RC " ***".
+
+      *    STEP 2 -- ONLY REPORT ON EMP IF THE LOAD ACTUALLY SUCCEEDED;
+      *    A HALF-LOADED TABLE IS NOT WORTH REPORTING ON
+           IF  WS-INSERTTBL-RC = 0
+               MOVE 0               TO   RETURN-CODE
+               SET  WS-BATCH-MODE-ON  TO   TRUE
+               CALL "FETCHTBL"
+               MOVE RETURN-CODE     TO   WS-FETCHTBL-RC
+               DISPLAY "*** EMPBATCH: FETCHTBL CONDITION CODE "
+                       WS-FETCHTBL-RC " ***"
+           ELSE
+               DISPLAY "*** EMPBATCH: LOAD FAILED, FETCHTBL SKIPPED "
+                       "***"
+           END-IF.
+
+      *    FINAL CONDITION CODE FOR THE JOB AS A WHOLE -- THE WORSE OF
+      *    THE TWO STEPS, SO A DOWNSTREAM JOB STEP CAN COND-CHECK THIS
+      *    ONE PROGRAM INSTEAD OF BOTH
+           IF  WS-INSERTTBL-RC NOT = 0
+               MOVE WS-INSERTTBL-RC TO   RETURN-CODE
+           ELSE
+               MOVE WS-FETCHTBL-RC  TO   RETURN-CODE
+           END-IF.
+
+           DISPLAY "*** EMPBATCH FINISHED ***".
+           GOBACK.
+      ******************************************************************
