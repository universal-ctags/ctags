@@ -0,0 +1,237 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  EMPMAINT --- interactive SCREEN SECTION front-end for the EMP
+      *               table: look up a row by EMP_NO, insert a new
+      *               row, or correct NAME/SALARY on an existing row,
+      *               all from one terminal screen instead of editing
+      *               TEST-DATA and re-running INSERTTBL
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 EMPMAINT.
+       AUTHOR.                     TSH.
+       DATE-WRITTEN.               2013-06-28.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  WS-PROGRAM-NAME          PIC  X(10) VALUE "EMPMAINT".
+       01  WS-CRT-STATUS            PIC  9(04) VALUE ZERO.
+       01  WS-DONE                  PIC  X     VALUE "N".
+           88  WS-DONE-YES          VALUE "Y".
+       01  WS-FUNCTION              PIC  X.
+           88  WS-FUNC-LOOKUP       VALUE "L".
+           88  WS-FUNC-INSERT       VALUE "I".
+           88  WS-FUNC-CORRECT      VALUE "C".
+           88  WS-FUNC-QUIT         VALUE "Q".
+       01  WS-FOUND                 PIC  X     VALUE "N".
+           88  WS-FOUND-YES         VALUE "Y".
+       01  WS-MESSAGE               PIC  X(40) VALUE SPACES.
+
+      *    SCREEN-EDGE WORK FIELDS -- SCREEN SECTION FIELDS MUST BE
+      *    ALPHANUMERIC/NUMERIC-EDITED, SO THE SQL RECORD VARIABLES
+      *    BELOW STAY SEPARATE AND ARE MOVED TO/FROM THESE
+       01  WS-EMP-NO                PIC  Z(3)9.
+       01  WS-EMP-NAME              PIC  X(20).
+      *    SIGNED EDITED -- EMP_SALARY IS SIGNED AND LEGITIMATELY
+      *    NEGATIVE (SEE REQ011 EXCEPTION-REVIEW FLAGGING IN FETCHTBL);
+      *    AN UNSIGNED Z(3)9 EDIT PICTURE SILENTLY DROPS THE SIGN
+      *    WHEN A NEGATIVE SALARY IS MOVED IN FOR DISPLAY
+       01  WS-EMP-SALARY            PIC  -(4)9.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                   PIC  X(30) VALUE SPACE.
+       01  USERNAME                 PIC  X(30) VALUE SPACE.
+       01  PASSWD                   PIC  X(10) VALUE SPACE.
+       01  EMP-REC-VARS.
+           05  EMP-NO               PIC S9(04).
+           05  EMP-NAME             PIC  X(20).
+           05  EMP-SALARY           PIC S9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      ******************************************************************
+       SCREEN                      SECTION.
+      ******************************************************************
+       01  EMPMAINT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1   VALUE "EMPMAINT -- EMP MAINTENANCE".
+           05  LINE 3  COLUMN 1   VALUE "FUNCTION (L=LOOKUP, I=INSERT,".
+           05  LINE 4  COLUMN 1   VALUE "     C=CORRECT, Q=QUIT):     ".
+           05  LINE 4  COLUMN 32  PIC X       USING WS-FUNCTION.
+           05  LINE 6  COLUMN 1   VALUE "EMP NO    : ".
+           05  LINE 6  COLUMN 13  PIC Z(3)9   USING WS-EMP-NO.
+           05  LINE 7  COLUMN 1   VALUE "EMP NAME  : ".
+           05  LINE 7  COLUMN 13  PIC X(20)   USING WS-EMP-NAME.
+           05  LINE 8  COLUMN 1   VALUE "EMP SALARY: ".
+           05  LINE 8  COLUMN 13  PIC -(4)9   USING WS-EMP-SALARY.
+           05  LINE 10 COLUMN 1   VALUE "MESSAGE   : ".
+           05  LINE 10 COLUMN 13  PIC X(40)   USING WS-MESSAGE.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** EMPMAINT STARTED ***".
+
+           MOVE  "testdb"           TO   DBNAME.
+           MOVE  "postgres"         TO   USERNAME.
+           MOVE  SPACE              TO   PASSWD.
+           PERFORM CONNECT-TO-DB.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 8                 TO   RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-DONE-YES
+               PERFORM CLEAR-SCREEN-FIELDS
+               DISPLAY EMPMAINT-SCREEN
+               ACCEPT  EMPMAINT-SCREEN
+               PERFORM PROCESS-FUNCTION
+           END-PERFORM.
+
+           PERFORM DISCONNECT-FROM-DB.
+           DISPLAY "*** EMPMAINT FINISHED ***".
+           MOVE 0                     TO   RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+       CLEAR-SCREEN-FIELDS.
+      ******************************************************************
+      *    CLEAR EVERY SCREEN FIELD, NOT JUST THE MESSAGE -- OTHERWISE
+      *    WS-FUNCTION/WS-EMP-NO/WS-EMP-NAME/WS-EMP-SALARY HOLD LAST
+      *    ITERATION'S VALUES AND A BLANK ACCEPT (JUST PRESSING ENTER)
+      *    SILENTLY RE-SUBMITS THE SAME INSERT/CORRECT
+           MOVE  SPACES              TO   WS-MESSAGE.
+           MOVE  SPACE                TO   WS-FUNCTION.
+           MOVE  ZERO                 TO   WS-EMP-NO.
+           MOVE  SPACES               TO   WS-EMP-NAME.
+           MOVE  ZERO                 TO   WS-EMP-SALARY.
+
+      ******************************************************************
+       PROCESS-FUNCTION.
+      ******************************************************************
+           EVALUATE TRUE
+               WHEN WS-FUNC-LOOKUP
+                   PERFORM DO-LOOKUP
+               WHEN WS-FUNC-INSERT
+                   PERFORM DO-INSERT
+               WHEN WS-FUNC-CORRECT
+                   PERFORM DO-CORRECT
+               WHEN WS-FUNC-QUIT
+                   SET  WS-DONE-YES  TO   TRUE
+               WHEN OTHER
+                   MOVE  "*** UNKNOWN FUNCTION, USE L/I/C/Q ***"
+                                       TO   WS-MESSAGE
+           END-EVALUATE.
+
+      ******************************************************************
+       DO-LOOKUP.
+      ******************************************************************
+           MOVE  WS-EMP-NO            TO   EMP-NO.
+           EXEC SQL
+               SELECT EMP_NAME, EMP_SALARY
+                      INTO :EMP-NAME, :EMP-SALARY
+                      FROM EMP
+                      WHERE EMP_NO = :EMP-NO
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE  EMP-NAME      TO   WS-EMP-NAME
+                   MOVE  EMP-SALARY    TO   WS-EMP-SALARY
+                   MOVE  "*** RECORD FOUND ***"
+                                        TO   WS-MESSAGE
+               WHEN 100
+                   MOVE  SPACES        TO   WS-EMP-NAME
+                   MOVE  ZERO          TO   WS-EMP-SALARY
+                   MOVE  "*** NO RECORD FOR THAT EMP NO ***"
+                                        TO   WS-MESSAGE
+               WHEN OTHER
+                   PERFORM ERROR-RTN
+                   MOVE  "*** LOOKUP ERROR, SEE ERROR LOG ***"
+                                        TO   WS-MESSAGE
+           END-EVALUATE.
+
+      ******************************************************************
+       DO-INSERT.
+      ******************************************************************
+           MOVE  WS-EMP-NO             TO   EMP-NO.
+           MOVE  WS-EMP-NAME           TO   EMP-NAME.
+           MOVE  WS-EMP-SALARY         TO   EMP-SALARY.
+           EXEC SQL
+               INSERT INTO EMP
+                      (EMP_NO, EMP_NAME, EMP_SALARY)
+                      VALUES (:EMP-NO, :EMP-NAME, :EMP-SALARY)
+           END-EXEC.
+           IF  SQLCODE = ZERO
+               EXEC SQL
+                   COMMIT WORK
+               END-EXEC
+               MOVE  "*** RECORD INSERTED ***"
+                                        TO   WS-MESSAGE
+           ELSE
+               EXEC SQL
+                   ROLLBACK WORK
+               END-EXEC
+               PERFORM ERROR-RTN
+               MOVE  "*** INSERT FAILED, SEE ERROR LOG ***"
+                                        TO   WS-MESSAGE
+           END-IF.
+
+      ******************************************************************
+       DO-CORRECT.
+      ******************************************************************
+           MOVE  WS-EMP-NO             TO   EMP-NO.
+           MOVE  WS-EMP-NAME           TO   EMP-NAME.
+           MOVE  WS-EMP-SALARY         TO   EMP-SALARY.
+           EXEC SQL
+               UPDATE EMP
+                      SET EMP_NAME = :EMP-NAME,
+                          EMP_SALARY = :EMP-SALARY
+                      WHERE EMP_NO = :EMP-NO
+           END-EXEC.
+           EVALUATE TRUE
+               WHEN SQLCODE = ZERO AND SQLERRD(3) > ZERO
+                   EXEC SQL
+                       COMMIT WORK
+                   END-EXEC
+                   MOVE  "*** RECORD UPDATED ***"
+                                        TO   WS-MESSAGE
+               WHEN SQLCODE = ZERO
+                   EXEC SQL
+                       ROLLBACK WORK
+                   END-EXEC
+                   MOVE  "*** NO RECORD FOR THAT EMP NO ***"
+                                        TO   WS-MESSAGE
+               WHEN OTHER
+                   EXEC SQL
+                       ROLLBACK WORK
+                   END-EXEC
+                   PERFORM ERROR-RTN
+                   MOVE  "*** UPDATE FAILED, SEE ERROR LOG ***"
+                                        TO   WS-MESSAGE
+           END-EVALUATE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           CALL "ERRLOG" USING WS-PROGRAM-NAME, SQLCODE, SQLSTATE,
+                                SQLERRMC.
+      ******************************************************************
+      *    CONNECT-TO-DB / DISCONNECT-FROM-DB -- SHARED WITH
+      *    INSERTTBL/FETCHTBL/EMPRPT
+           COPY "DBCONNECT.CPY".
+      ******************************************************************
