@@ -3,28 +3,93 @@
        AUTHOR. Darren Hiebert.
 
        ENVIRONMENT DIVISION.
-       INPUT-OUPUT SECTION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT File-Name ASSIGN TO "SAMPLE.DAT"
-                ORGANIZATION IS LINE SEQUENTIAL.
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD File-Name.
        01 File-Group-Name.
-         02 File-Data-Item          PIC 9(7).
+         02 File-Data-Item          PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01 Group-Name.
-         02 Data-Item1              PIC 9 VALUE ZEROS.
+         02 Data-Item1.
            03 SH-WORK-MMDDYYYY      PIC  9(08)  VALUE 0.
            03 SH-WORK-MMDDYYYY-2    REDEFINES SH-WORK-MMDDYYYY.
+             04 SH-WORK-MM          PIC  9(02).
+             04 SH-WORK-DD          PIC  9(02).
+             04 SH-WORK-YYYY        PIC  9(04).
            03  DW-DAYS-IN-MONTHS    VALUE "312831303130313130313031".
              05  DW-DAYS-IN-MONTH   OCCURS 12 TIMES
                                         PIC  9(02).
+       01 WS-FILE-STATUS             PIC X(02).
+       01 WS-EOF-SWITCH              PIC X       VALUE "N".
+           88 WS-EOF                             VALUE "Y".
+       01 WS-DAYS-IN-MONTH-RESULT    PIC 9(02).
+       01 WS-DATE-VALID-SWITCH       PIC X       VALUE "Y".
+           88 WS-DATE-VALID                      VALUE "Y".
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM Subprogram-Name.
            STOP RUN.
 
        Subprogram-Name.
+           OPEN INPUT File-Name.
+           IF  WS-FILE-STATUS NOT = "00"
+               DISPLAY "SUBPROGRAM-NAME: OPEN FAILED, STATUS "
+                       WS-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-EOF
+                   READ File-Name
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF  WS-FILE-STATUS NOT = "00"
+                               DISPLAY "SUBPROGRAM-NAME: READ FAILED, "
+                                       "STATUS " WS-FILE-STATUS
+                               SET WS-EOF TO TRUE
+                           ELSE
+                               PERFORM PROCESS-FILE-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE File-Name
+           END-IF.
+
+       PROCESS-FILE-RECORD.
+           MOVE File-Data-Item TO SH-WORK-MMDDYYYY.
+           PERFORM VALIDATE-DATE.
+           IF  WS-DATE-VALID
+               DISPLAY "VALID DATE: " SH-WORK-MMDDYYYY
+           ELSE
+               DISPLAY "INVALID DATE: " SH-WORK-MMDDYYYY
+           END-IF.
+
+       VALIDATE-DATE.
+           MOVE "Y" TO WS-DATE-VALID-SWITCH.
+           IF  SH-WORK-MM < 1 OR SH-WORK-MM > 12
+               MOVE "N" TO WS-DATE-VALID-SWITCH
+           ELSE
+               PERFORM COMPUTE-DAYS-IN-MONTH
+               IF  SH-WORK-DD < 1
+               OR  SH-WORK-DD > WS-DAYS-IN-MONTH-RESULT
+                   MOVE "N" TO WS-DATE-VALID-SWITCH
+               END-IF
+           END-IF.
+
+      *    REUSABLE, LEAP-YEAR-AWARE LOOKUP INTO DW-DAYS-IN-MONTH --
+      *    ONLY FEBRUARY (MONTH 2) EVER NEEDS ADJUSTING FOR A LEAP YEAR
+       COMPUTE-DAYS-IN-MONTH.
+           MOVE DW-DAYS-IN-MONTH(SH-WORK-MM) TO WS-DAYS-IN-MONTH-RESULT.
+           IF  SH-WORK-MM = 2
+               IF  (FUNCTION MOD(SH-WORK-YYYY, 4) = 0
+                   AND FUNCTION MOD(SH-WORK-YYYY, 100) NOT = 0)
+               OR  FUNCTION MOD(SH-WORK-YYYY, 400) = 0
+                   MOVE 29 TO WS-DAYS-IN-MONTH-RESULT
+               END-IF
+           END-IF.
