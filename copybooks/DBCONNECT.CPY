@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    SHARED CONNECT/DISCONNECT LOGIC FOR INSERTTBL AND FETCHTBL
+      *    -- A FUTURE CHANGE TO HOW WE CONNECT ONLY HAS TO HAPPEN HERE
+      ******************************************************************
+       CONNECT-TO-DB.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+       DISCONNECT-FROM-DB.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
