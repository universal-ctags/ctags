@@ -0,0 +1,14 @@
+      *****************************************************************
+      * TCERRCD - CENTRALIZED EXEC TAA GROUP/CODE LITERALS FOR
+      *           M99-ABBRUCH'S SEVERE-ERROR RAISES
+      *****************************************************************
+       78  TCERRCD-GRP-AAEZUG01         VALUE 'AAEZUG01'.
+       78  TCERRCD-COD-EVENT            VALUE 2.
+       78  TCERRCD-COD-PGM              VALUE 3.
+       78  TCERRCD-GRP-USERERR          VALUE 'USERERR'.
+       78  TCERRCD-COD-USERERR-GENERIC  VALUE 0.
+       78  TCERRCD-COD-USERERR-ABBRUCH  VALUE 1.
+       78  TCERRCD-GRP-OMERR            VALUE 'OMERR'.
+       78  TCERRCD-COD-OMERR-GENERIC    VALUE 0.
+       78  TCERRCD-GRP-AUTHERR          VALUE 'AUTHERR'.
+       78  TCERRCD-COD-AUTHERR-GENERIC  VALUE 0.
