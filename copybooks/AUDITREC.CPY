@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    SHARED AUDIT-TRAIL RECORD LAYOUT -- WRITTEN BY AUDITLOG ON
+      *    BEHALF OF INSERTTBL/FETCHTBL SO THERE IS A QUERYABLE HISTORY
+      *    OF EVERY EMP LOAD/REPORT RUN INSTEAD OF JUST CONSOLE OUTPUT
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUD-PROGRAM-NAME        PIC  X(10).
+           05  FILLER                  PIC  X.
+           05  AUD-START-DATE          PIC  9(08).
+           05  FILLER                  PIC  X.
+           05  AUD-START-TIME          PIC  9(08).
+           05  FILLER                  PIC  X.
+           05  AUD-END-DATE            PIC  9(08).
+           05  FILLER                  PIC  X.
+           05  AUD-END-TIME            PIC  9(08).
+           05  FILLER                  PIC  X.
+           05  AUD-ROWS-PROCESSED      PIC  9(06).
+           05  FILLER                  PIC  X.
+           05  AUD-STATUS              PIC  X(04).
